@@ -0,0 +1,341 @@
+000100*****************************************************************
+000110* CUSTAGE - NIGHTLY ACCOUNT AGING REPORT
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    CUSTAGE.
+000150 AUTHOR.        CUSTOMER APPLICATIONS GROUP.
+000160 INSTALLATION.  DATA CENTER.
+000170 DATE-WRITTEN.  AUGUST 2026.
+000180 DATE-COMPILED.
+000190*-----------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210*   AUG 2026  CAG  ORIGINAL PROGRAM. BUCKETS EVERY CUSTOMER
+000220*                  BY DAYS SINCE LAST PAYMENT (30/60/90/120+)
+000230*                  AND SUBTOTALS EACH BUCKET BY ACCOUNT TYPE.
+000240*-----------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT RPT-FILE ASSIGN TO RPTOUT
+000320         ORGANIZATION IS SEQUENTIAL.
+
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  RPT-FILE
+000360     RECORDING MODE IS F
+000370     LABEL RECORDS ARE STANDARD.
+000380 01  RPT-RECORD              PIC X(133).
+
+000390 WORKING-STORAGE SECTION.
+000400* DB2 communication area
+000410 EXEC SQL
+000420     INCLUDE SQLCA
+000430 END-EXEC.
+
+000440* Host variables for the aging cursor
+000450 01  DB-CUST-ID              PIC X(6).
+000460 01  DB-CUST-NAME            PIC X(30).
+000470 01  DB-CUST-BALANCE         PIC S9(9)V99 COMP-3.
+000480 01  DB-LAST-PAYMENT         PIC S9(9)V99 COMP-3.
+000490 01  DB-ACCOUNT-TYPE         PIC X(1).
+
+000500 77  WS-EOF-SWITCH           PIC X(01)      VALUE 'N'.
+000510     88  WS-EOF-REACHED        VALUE 'Y'.
+000520 77  WS-PAGE-NO              PIC 9(03) COMP VALUE 0.
+000530 77  WS-LINE-CNT             PIC 9(02) COMP VALUE 99.
+000540 77  WS-LINES-PER-PAGE       PIC 9(02) COMP VALUE 55.
+000550 77  WS-DAYS-SINCE-PMT       PIC S9(09) COMP.
+000560 77  WS-TODAY-INTEGER        PIC S9(09) COMP.
+000570 77  WS-PAYMENT-INTEGER      PIC S9(09) COMP.
+000575 77  WS-ABEND-CODE           PIC S9(04) COMP.
+000580 77  WS-BUCKET-IX            PIC 9(01) COMP.
+
+000590 01  WS-CURRENT-DATE         PIC 9(08).
+000600 01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+000610     05  WS-CURR-YYYY        PIC 9(04).
+000620     05  WS-CURR-MM          PIC 9(02).
+000630     05  WS-CURR-DD          PIC 9(02).
+
+000640 01  WS-PAYMENT-DATE         PIC 9(08).
+
+000650* Bucket subtotals by account type (R/C/B - see CUSTDEF)
+000660* held in a small table rather than four sets of like-named
+000670* fields, one row per bucket, one column per account type.
+000680 01  WS-AGING-TABLE.
+000690     05  WS-AGING-BUCKET OCCURS 5 TIMES
+000700                               INDEXED BY WS-BKT-IDX.
+000710         10  WS-BKT-TOTAL-R  PIC S9(11)V99 COMP-3 VALUE 0.
+000720         10  WS-BKT-TOTAL-C  PIC S9(11)V99 COMP-3 VALUE 0.
+000730         10  WS-BKT-TOTAL-B  PIC S9(11)V99 COMP-3 VALUE 0.
+000740         10  WS-BKT-COUNT    PIC S9(05) COMP-3 VALUE 0.
+
+000750 01  RPT-HEADING-1.
+000760     05  FILLER              PIC X(01)  VALUE SPACE.
+000770     05  FILLER              PIC X(40)  VALUE
+000780         'CUSTOMER ACCOUNT AGING REPORT'.
+000790     05  FILLER              PIC X(20)  VALUE SPACES.
+000800     05  FILLER              PIC X(05)  VALUE 'PAGE '.
+000810     05  RH1-PAGE-NO         PIC ZZ9.
+000820     05  FILLER              PIC X(63)  VALUE SPACES.
+
+000830 01  RPT-HEADING-2.
+000840     05  FILLER              PIC X(01)  VALUE SPACE.
+000850     05  FILLER              PIC X(11)  VALUE 'RUN DATE: '.
+000860     05  RH2-RUN-MM          PIC 99.
+000870     05  FILLER              PIC X(01)  VALUE '/'.
+000880     05  RH2-RUN-DD          PIC 99.
+000890     05  FILLER              PIC X(01)  VALUE '/'.
+000900     05  RH2-RUN-YYYY        PIC 9999.
+000910     05  FILLER              PIC X(105) VALUE SPACES.
+
+000920 01  RPT-HEADING-3.
+000930     05  FILLER              PIC X(01)  VALUE SPACE.
+000940     05  FILLER              PIC X(08)  VALUE 'CUST ID'.
+000950     05  FILLER              PIC X(05)  VALUE SPACES.
+000960     05  FILLER              PIC X(30)  VALUE 'CUSTOMER NAME'.
+000970     05  FILLER              PIC X(02)  VALUE SPACES.
+000980     05  FILLER              PIC X(01)  VALUE 'T'.
+000990     05  FILLER              PIC X(04)  VALUE SPACES.
+001000     05  FILLER              PIC X(15)  VALUE 'BALANCE'.
+001010     05  FILLER              PIC X(10)  VALUE 'DAYS OLD'.
+001020     05  FILLER              PIC X(12)  VALUE 'AGING BUCKET'.
+001030     05  FILLER              PIC X(45)  VALUE SPACES.
+
+001040 01  RPT-DETAIL-LINE.
+001050     05  FILLER              PIC X(01)  VALUE SPACE.
+001060     05  RD-CUST-ID          PIC X(06).
+001070     05  FILLER              PIC X(07)  VALUE SPACES.
+001080     05  RD-CUST-NAME        PIC X(30).
+001090     05  FILLER              PIC X(02)  VALUE SPACES.
+001100     05  RD-ACCOUNT-TYPE     PIC X(01).
+001110     05  FILLER              PIC X(04)  VALUE SPACES.
+001120     05  RD-BALANCE          PIC Z,ZZZ,ZZ9.99-.
+001130     05  FILLER              PIC X(02)  VALUE SPACES.
+001140     05  RD-DAYS-OLD         PIC ZZZZ9.
+001150     05  FILLER              PIC X(05)  VALUE SPACES.
+001160     05  RD-BUCKET           PIC X(12).
+001170     05  FILLER              PIC X(24)  VALUE SPACES.
+
+001180 01  RPT-BUCKET-HEADING.
+001190     05  FILLER              PIC X(01)  VALUE SPACE.
+001200     05  RBH-BUCKET-NAME     PIC X(20).
+001210     05  FILLER              PIC X(112) VALUE SPACES.
+
+001220 01  RPT-BUCKET-TOTAL-LINE.
+001230     05  FILLER              PIC X(01)  VALUE SPACE.
+001240     05  FILLER              PIC X(10)  VALUE '  TYPE R:'.
+001250     05  RBT-TOTAL-R         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001260     05  FILLER              PIC X(05)  VALUE SPACES.
+001270     05  FILLER              PIC X(10)  VALUE '  TYPE C:'.
+001280     05  RBT-TOTAL-C         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001290     05  FILLER              PIC X(05)  VALUE SPACES.
+001300     05  FILLER              PIC X(10)  VALUE '  TYPE B:'.
+001310     05  RBT-TOTAL-B         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001320     05  FILLER              PIC X(05)  VALUE SPACES.
+001330     05  FILLER              PIC X(11)  VALUE '  ACCOUNTS:'.
+001340     05  RBT-COUNT           PIC ZZZZ9.
+001350     05  FILLER              PIC X(24)  VALUE SPACES.
+
+001360 PROCEDURE DIVISION.
+001370 0000-MAINLINE.
+001380     PERFORM 1000-INITIALIZE
+001390         THRU 1000-EXIT.
+001400     PERFORM 2000-PROCESS-ONE-ROW
+001410         THRU 2000-EXIT
+001420         UNTIL WS-EOF-REACHED.
+001430     PERFORM 3000-TERMINATE
+001440         THRU 3000-EXIT.
+001450     GOBACK.
+
+001460 1000-INITIALIZE.
+001470     OPEN OUTPUT RPT-FILE.
+001480     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+001490     MOVE WS-CURR-MM   TO RH2-RUN-MM.
+001500     MOVE WS-CURR-DD   TO RH2-RUN-DD.
+001510     MOVE WS-CURR-YYYY TO RH2-RUN-YYYY.
+001520     COMPUTE WS-TODAY-INTEGER =
+001530         FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
+
+001540     EXEC SQL
+001550         DECLARE AGECSR CURSOR FOR
+001560         SELECT CUST_ID, CUST_NAME, CUST_BALANCE, LAST_PAYMENT,
+001570                ACCOUNT_TYPE
+001580           FROM CUSTOMER
+001590          ORDER BY ACCOUNT_TYPE, CUST_ID
+001600     END-EXEC.
+
+001610     EXEC SQL
+001620         OPEN AGECSR
+001630     END-EXEC.
+
+001640     IF SQLCODE NOT = ZERO
+001650         DISPLAY 'CUSTAGE - OPEN CURSOR FAILED, SQLCODE = '
+001660             SQLCODE
+001670         MOVE 900 TO WS-ABEND-CODE
+001680         PERFORM 9999-ABEND
+001690     END-IF.
+
+001700     PERFORM 2100-FETCH-NEXT-ROW.
+001710 1000-EXIT.
+001720     EXIT.
+
+001730 2000-PROCESS-ONE-ROW.
+001740     IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+001750         PERFORM 2200-WRITE-HEADINGS
+001760             THRU 2200-EXIT
+001770     END-IF.
+
+001780     PERFORM 2300-COMPUTE-AGE
+001790         THRU 2300-EXIT.
+001800     PERFORM 2400-ACCUMULATE-BUCKET
+001810         THRU 2400-EXIT.
+
+001820     MOVE DB-CUST-ID       TO RD-CUST-ID.
+001830     MOVE DB-CUST-NAME     TO RD-CUST-NAME.
+001840     MOVE DB-ACCOUNT-TYPE  TO RD-ACCOUNT-TYPE.
+001850     MOVE DB-CUST-BALANCE  TO RD-BALANCE.
+001860     MOVE WS-DAYS-SINCE-PMT TO RD-DAYS-OLD.
+001870     EVALUATE WS-BUCKET-IX
+001880         WHEN 1  MOVE '1-30 DAYS'   TO RD-BUCKET
+001890         WHEN 2  MOVE '31-60 DAYS'  TO RD-BUCKET
+001900         WHEN 3  MOVE '61-90 DAYS'  TO RD-BUCKET
+001910         WHEN 4  MOVE '91-120 DAYS' TO RD-BUCKET
+001920         WHEN 5  MOVE '120+ DAYS'   TO RD-BUCKET
+001930     END-EVALUATE.
+001940     WRITE RPT-RECORD FROM RPT-DETAIL-LINE
+001950         AFTER ADVANCING 1 LINE.
+001960     ADD 1 TO WS-LINE-CNT.
+
+001970     PERFORM 2100-FETCH-NEXT-ROW.
+001980 2000-EXIT.
+001990     EXIT.
+
+002000 2100-FETCH-NEXT-ROW.
+002010     EXEC SQL
+002020         FETCH AGECSR
+002030         INTO :DB-CUST-ID, :DB-CUST-NAME, :DB-CUST-BALANCE,
+002040              :DB-LAST-PAYMENT, :DB-ACCOUNT-TYPE
+002050     END-EXEC.
+
+002060     EVALUATE SQLCODE
+002070         WHEN ZERO
+002080             CONTINUE
+002090         WHEN 100
+002100             SET WS-EOF-REACHED TO TRUE
+002110         WHEN OTHER
+002120             DISPLAY 'CUSTAGE - FETCH FAILED, SQLCODE = '
+002130                 SQLCODE
+002140             MOVE 901 TO RETURN-CODE
+002150             SET WS-EOF-REACHED TO TRUE
+002160     END-EVALUATE.
+
+002170*-----------------------------------------------------------
+002180* CUST-LAST-PAYMENT (HERE DB-LAST-PAYMENT) CARRIES A CCYYMMDD
+002190* DATE IN ITS INTEGER PORTION; THE V99 IS ALWAYS ZERO.
+002200*-----------------------------------------------------------
+002210 2300-COMPUTE-AGE.
+002220     MOVE DB-LAST-PAYMENT TO WS-PAYMENT-DATE.
+002230     IF DB-LAST-PAYMENT = ZERO
+002240         MOVE 999999 TO WS-DAYS-SINCE-PMT
+002250     ELSE
+002260         COMPUTE WS-PAYMENT-INTEGER =
+002270             FUNCTION INTEGER-OF-DATE(WS-PAYMENT-DATE)
+002280         COMPUTE WS-DAYS-SINCE-PMT =
+002290             WS-TODAY-INTEGER - WS-PAYMENT-INTEGER
+002300     END-IF.
+002310 2300-EXIT.
+002320     EXIT.
+
+002330 2400-ACCUMULATE-BUCKET.
+002340     EVALUATE TRUE
+002350         WHEN WS-DAYS-SINCE-PMT <= 30
+002360             MOVE 1 TO WS-BUCKET-IX
+002370         WHEN WS-DAYS-SINCE-PMT <= 60
+002380             MOVE 2 TO WS-BUCKET-IX
+002390         WHEN WS-DAYS-SINCE-PMT <= 90
+002400             MOVE 3 TO WS-BUCKET-IX
+002410         WHEN WS-DAYS-SINCE-PMT <= 120
+002420             MOVE 4 TO WS-BUCKET-IX
+002430         WHEN OTHER
+002440             MOVE 5 TO WS-BUCKET-IX
+002450     END-EVALUATE.
+
+002460     SET WS-BKT-IDX TO WS-BUCKET-IX.
+002470     ADD 1 TO WS-BKT-COUNT (WS-BKT-IDX).
+002480     EVALUATE DB-ACCOUNT-TYPE
+002490         WHEN 'R'
+002500             ADD DB-CUST-BALANCE TO WS-BKT-TOTAL-R (WS-BKT-IDX)
+002510         WHEN 'C'
+002520             ADD DB-CUST-BALANCE TO WS-BKT-TOTAL-C (WS-BKT-IDX)
+002530         WHEN 'B'
+002540             ADD DB-CUST-BALANCE TO WS-BKT-TOTAL-B (WS-BKT-IDX)
+002550         WHEN OTHER
+002560             ADD DB-CUST-BALANCE TO WS-BKT-TOTAL-R (WS-BKT-IDX)
+002570     END-EVALUATE.
+002580 2400-EXIT.
+002590     EXIT.
+
+002600 2200-WRITE-HEADINGS.
+002610     ADD 1 TO WS-PAGE-NO.
+002620     MOVE WS-PAGE-NO TO RH1-PAGE-NO.
+002630     IF WS-PAGE-NO > 1
+002640         WRITE RPT-RECORD FROM RPT-HEADING-1
+002650             AFTER ADVANCING PAGE
+002660     ELSE
+002670         WRITE RPT-RECORD FROM RPT-HEADING-1
+002680             AFTER ADVANCING 1 LINE
+002690     END-IF.
+002700     WRITE RPT-RECORD FROM RPT-HEADING-2
+002710         AFTER ADVANCING 1 LINE.
+002720     MOVE SPACES TO RPT-RECORD.
+002730     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+002740     WRITE RPT-RECORD FROM RPT-HEADING-3
+002750         AFTER ADVANCING 1 LINE.
+002760     MOVE 4 TO WS-LINE-CNT.
+002770 2200-EXIT.
+002780     EXIT.
+
+002790 3000-TERMINATE.
+002800     PERFORM 3100-WRITE-BUCKET-SUBTOTALS
+002810         THRU 3100-EXIT
+002820         VARYING WS-BKT-IDX FROM 1 BY 1
+002830         UNTIL WS-BKT-IDX > 5.
+
+002840     EXEC SQL
+002850         CLOSE AGECSR
+002860     END-EXEC.
+
+002870     CLOSE RPT-FILE.
+002880 3000-EXIT.
+002890     EXIT.
+
+002900 3100-WRITE-BUCKET-SUBTOTALS.
+002910     MOVE SPACES TO RPT-RECORD.
+002920     WRITE RPT-RECORD AFTER ADVANCING 2 LINES.
+002930     EVALUATE WS-BKT-IDX
+002940         WHEN 1  MOVE 'AGING 1-30 DAYS:'    TO RBH-BUCKET-NAME
+002950         WHEN 2  MOVE 'AGING 31-60 DAYS:'   TO RBH-BUCKET-NAME
+002960         WHEN 3  MOVE 'AGING 61-90 DAYS:'   TO RBH-BUCKET-NAME
+002970         WHEN 4  MOVE 'AGING 91-120 DAYS:'  TO RBH-BUCKET-NAME
+002980         WHEN 5  MOVE 'AGING 120+ DAYS:'    TO RBH-BUCKET-NAME
+002985     END-EVALUATE.
+002990     WRITE RPT-RECORD FROM RPT-BUCKET-HEADING
+003000         AFTER ADVANCING 1 LINE.
+
+003010     MOVE WS-BKT-TOTAL-R (WS-BKT-IDX) TO RBT-TOTAL-R.
+003020     MOVE WS-BKT-TOTAL-C (WS-BKT-IDX) TO RBT-TOTAL-C.
+003030     MOVE WS-BKT-TOTAL-B (WS-BKT-IDX) TO RBT-TOTAL-B.
+003040     MOVE WS-BKT-COUNT (WS-BKT-IDX)   TO RBT-COUNT.
+003050     WRITE RPT-RECORD FROM RPT-BUCKET-TOTAL-LINE
+003060         AFTER ADVANCING 1 LINE.
+003070 3100-EXIT.
+003080     EXIT.
+
+003090 9999-ABEND.
+003100     CLOSE RPT-FILE.
+003110     MOVE WS-ABEND-CODE TO RETURN-CODE.
+003120     GOBACK.
