@@ -0,0 +1,22 @@
+//CUSTAGEJ JOB (ACCTNO),'ACCOUNT AGING RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*----------------------------------------------------------------
+//* NIGHTLY CUSTOMER ACCOUNT AGING REPORT
+//* BUCKETS EVERY CUSTOMER BY DAYS SINCE LAST PAYMENT AND
+//* SUBTOTALS EACH BUCKET BY ACCOUNT TYPE.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DSN=PROD.CUSTAPP.LOADLIB,DISP=SHR
+//         DD  DSN=DSN.DB2V12.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CUSTAGE) PLAN(CUSTPLN) LIB('PROD.CUSTAPP.LOADLIB')
+  END
+/*
+//RPTOUT   DD  SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
