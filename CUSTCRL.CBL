@@ -0,0 +1,310 @@
+****************************************************************
+* 5. CREDIT LIMIT INCREASE WORKFLOW (COBOL)
+****************************************************************
+      * Reached from CUSTMAIN (PF10) so a rep can request a new
+      * CUST-CREDIT-LIMIT for the customer on the inquiry screen.
+      * Requests at or below WS-APPROVAL-THRESHOLD are applied to
+      * CUSTOMER immediately; anything above it is parked on the
+      * CRLPND TS queue for a supervisor to approve or reject with
+      * PF4/PF6. Every request and every approval/rejection is
+      * logged to the AUDT journal alongside the CUSTMAIN inquiry
+      * audit trail.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCRL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Common data definitions
+       COPY CUSTDEF.
+
+       01  WS-COMMAREA.
+           05  CA-CUSTOMER-ID       PIC X(6).
+           05  CA-ACTION-FLAG       PIC X(1).
+           05  CA-RETURN-STATUS     PIC X(1).
+
+       01  WS-APPROVAL-THRESHOLD    PIC S9(9)V99 COMP-3 VALUE 5000.00.
+
+       01  WS-EDIT-SWITCH           PIC X(1)       VALUE 'Y'.
+           88  WS-EDIT-OK             VALUE 'Y'.
+           88  WS-EDIT-BAD            VALUE 'N'.
+
+       01  WS-CICS-RESP             PIC S9(8) COMP.
+
+       01  WS-AUDIT-WORK.
+           05  WS-ABS-TIME          PIC S9(15) COMP.
+           05  WS-DATE-STAMP        PIC X(8).
+           05  WS-TIME-STAMP        PIC X(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           EXEC CICS
+               HANDLE AID
+               CLEAR(9000-CLEAR-EXIT)
+               PF3(9000-EXIT)
+               PF4(2000-APPROVE-PENDING)
+               PF5(1500-REVIEW-PENDING)
+               PF6(2100-REJECT-PENDING)
+               PF12(9000-EXIT)
+           END-EXEC.
+
+           EXEC CICS
+               HANDLE CONDITION
+               ERROR(8000-ERROR-ROUTINE)
+           END-EXEC.
+
+           EXEC CICS
+               RECEIVE MAP('CRLMAP')
+               MAPSET('CRLSET')
+           END-EXEC.
+
+           IF EIBAID = DFHENTER
+               PERFORM 1000-PROCESS-REQUEST
+           END-IF.
+
+           GO TO 8500-SEND-AND-RETURN.
+
+       1000-PROCESS-REQUEST.
+           PERFORM 1100-EDIT-REQUEST.
+           IF WS-EDIT-OK
+               IF IN-CRL-NEW-LIMIT > WS-APPROVAL-THRESHOLD
+                   PERFORM 1300-QUEUE-FOR-APPROVAL
+               ELSE
+                   PERFORM 1200-AUTO-APPROVE
+               END-IF
+           END-IF.
+
+       1100-EDIT-REQUEST.
+           MOVE 'Y' TO WS-EDIT-SWITCH.
+           IF IN-CRL-CUSTOMER-ID = SPACES OR LOW-VALUES
+               MOVE 'N' TO WS-EDIT-SWITCH
+               MOVE 'Invalid customer ID' TO OUT-CRL-MESSAGE
+           ELSE
+               IF IN-CRL-CUSTOMER-ID NOT NUMERIC
+                   MOVE 'N' TO WS-EDIT-SWITCH
+                   MOVE 'Invalid customer ID' TO OUT-CRL-MESSAGE
+               ELSE
+                   IF IN-CRL-NEW-LIMIT = ZERO
+                       MOVE 'N' TO WS-EDIT-SWITCH
+                       MOVE 'Enter a new credit limit' TO
+                           OUT-CRL-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+       1200-AUTO-APPROVE.
+           MOVE IN-CRL-CUSTOMER-ID TO CUST-ID.
+           MOVE IN-CRL-NEW-LIMIT TO CUST-NEW-CREDIT-LIMIT.
+           MOVE 'L' TO CUST-ACTION-FLAG.
+           MOVE SPACES TO CUST-LIMIT-APPR-USER.
+
+           EXEC CICS
+               LINK PROGRAM('CUSTDB2')
+               COMMAREA(CUSTOMER-RECORD)
+               LENGTH(LENGTH OF CUSTOMER-RECORD)
+           END-EXEC.
+
+           MOVE IN-CRL-CUSTOMER-ID TO OUT-CRL-CUSTOMER-ID.
+           MOVE IN-CRL-NEW-LIMIT TO OUT-CRL-PEND-LIMIT.
+           MOVE CUST-CREDIT-LIMIT TO OUT-CRL-CURR-LIMIT.
+           IF CUST-FOUND
+               MOVE 'APPROVED' TO OUT-CRL-STATUS
+               MOVE 'Credit limit updated' TO OUT-CRL-MESSAGE
+           ELSE
+               MOVE 'ERROR' TO OUT-CRL-STATUS
+               MOVE 'Credit limit update failed' TO OUT-CRL-MESSAGE
+           END-IF.
+
+           SET CUST-LIMIT-APPROVED TO TRUE.
+           PERFORM 4000-WRITE-AUDIT-RECORD.
+
+       1300-QUEUE-FOR-APPROVAL.
+           MOVE IN-CRL-CUSTOMER-ID TO CRQ-CUSTOMER-ID.
+           MOVE IN-CRL-NEW-LIMIT TO CRQ-NEW-LIMIT.
+           MOVE EIBOPID TO CRQ-REQUESTOR-USER.
+
+           EXEC CICS
+               WRITEQ TS QUEUE('CRLPND')
+               FROM(CRL-QUEUE-ITEM)
+               LENGTH(LENGTH OF CRL-QUEUE-ITEM)
+           END-EXEC.
+
+           MOVE IN-CRL-CUSTOMER-ID TO OUT-CRL-CUSTOMER-ID.
+           MOVE IN-CRL-NEW-LIMIT TO OUT-CRL-PEND-LIMIT.
+           MOVE 'PENDING' TO OUT-CRL-STATUS.
+           MOVE 'Routed for supervisor approval' TO OUT-CRL-MESSAGE.
+
+           MOVE IN-CRL-CUSTOMER-ID TO CUST-ID.
+           MOVE SPACES TO CUST-LIMIT-APPR-USER.
+           SET CUST-LIMIT-PENDING TO TRUE.
+           PERFORM 4000-WRITE-AUDIT-RECORD.
+
+      *----------------------------------------------------------
+      * SUPERVISOR REVIEW/APPROVE/REJECT OF THE PENDING QUEUE.
+      * ONLY ONE PENDING REQUEST IS CARRIED AT A TIME - DELETEQ TS
+      * REMOVES THE WHOLE QUEUE, SO THE APPROVE/REJECT PATHS ONLY
+      * EVER ACT ON ITEM(1).
+      *----------------------------------------------------------
+       1500-REVIEW-PENDING.
+           EXEC CICS
+               READQ TS QUEUE('CRLPND')
+               INTO(CRL-QUEUE-ITEM)
+               LENGTH(LENGTH OF CRL-QUEUE-ITEM)
+               ITEM(1)
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               MOVE CRQ-CUSTOMER-ID TO OUT-CRL-CUSTOMER-ID
+               MOVE CRQ-NEW-LIMIT TO OUT-CRL-PEND-LIMIT
+               MOVE 'PENDING' TO OUT-CRL-STATUS
+               MOVE 'Pending request - PF4 approve, PF6 reject' TO
+                   OUT-CRL-MESSAGE
+           ELSE
+               MOVE SPACES TO OUT-CRL-CUSTOMER-ID
+               MOVE 'NONE' TO OUT-CRL-STATUS
+               MOVE 'No pending requests' TO OUT-CRL-MESSAGE
+           END-IF.
+
+           GO TO 8500-SEND-AND-RETURN.
+
+       2000-APPROVE-PENDING.
+           IF IN-CRL-SUPV-USER = SPACES OR LOW-VALUES
+               MOVE 'NONE' TO OUT-CRL-STATUS
+               MOVE 'Supervisor user ID required' TO OUT-CRL-MESSAGE
+               GO TO 8500-SEND-AND-RETURN
+           END-IF.
+
+           EXEC CICS
+               READQ TS QUEUE('CRLPND')
+               INTO(CRL-QUEUE-ITEM)
+               LENGTH(LENGTH OF CRL-QUEUE-ITEM)
+               ITEM(1)
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               MOVE CRQ-CUSTOMER-ID TO CUST-ID
+               MOVE CRQ-NEW-LIMIT TO CUST-NEW-CREDIT-LIMIT
+               MOVE 'L' TO CUST-ACTION-FLAG
+
+               EXEC CICS
+                   LINK PROGRAM('CUSTDB2')
+                   COMMAREA(CUSTOMER-RECORD)
+                   LENGTH(LENGTH OF CUSTOMER-RECORD)
+               END-EXEC
+
+               EXEC CICS
+                   DELETEQ TS QUEUE('CRLPND')
+               END-EXEC
+
+               MOVE CRQ-CUSTOMER-ID TO OUT-CRL-CUSTOMER-ID
+               MOVE CRQ-NEW-LIMIT TO OUT-CRL-PEND-LIMIT
+               MOVE CUST-CREDIT-LIMIT TO OUT-CRL-CURR-LIMIT
+               MOVE IN-CRL-SUPV-USER TO CUST-LIMIT-APPR-USER
+               SET CUST-LIMIT-APPROVED TO TRUE
+               IF CUST-FOUND
+                   MOVE 'APPROVED' TO OUT-CRL-STATUS
+                   MOVE 'Credit limit approved and updated' TO
+                       OUT-CRL-MESSAGE
+               ELSE
+                   MOVE 'ERROR' TO OUT-CRL-STATUS
+                   MOVE 'Approval update failed' TO OUT-CRL-MESSAGE
+               END-IF
+
+               PERFORM 4000-WRITE-AUDIT-RECORD
+           ELSE
+               MOVE 'NONE' TO OUT-CRL-STATUS
+               MOVE 'No pending requests' TO OUT-CRL-MESSAGE
+           END-IF.
+
+           GO TO 8500-SEND-AND-RETURN.
+
+       2100-REJECT-PENDING.
+           IF IN-CRL-SUPV-USER = SPACES OR LOW-VALUES
+               MOVE 'NONE' TO OUT-CRL-STATUS
+               MOVE 'Supervisor user ID required' TO OUT-CRL-MESSAGE
+               GO TO 8500-SEND-AND-RETURN
+           END-IF.
+
+           EXEC CICS
+               READQ TS QUEUE('CRLPND')
+               INTO(CRL-QUEUE-ITEM)
+               LENGTH(LENGTH OF CRL-QUEUE-ITEM)
+               ITEM(1)
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               EXEC CICS
+                   DELETEQ TS QUEUE('CRLPND')
+               END-EXEC
+
+               MOVE CRQ-CUSTOMER-ID TO CUST-ID
+               MOVE CRQ-CUSTOMER-ID TO OUT-CRL-CUSTOMER-ID
+               MOVE CRQ-NEW-LIMIT TO OUT-CRL-PEND-LIMIT
+               MOVE 'REJECTED' TO OUT-CRL-STATUS
+               MOVE 'Credit limit request rejected' TO OUT-CRL-MESSAGE
+               MOVE IN-CRL-SUPV-USER TO CUST-LIMIT-APPR-USER
+               SET CUST-LIMIT-REJECTED TO TRUE
+
+               PERFORM 4000-WRITE-AUDIT-RECORD
+           ELSE
+               MOVE 'NONE' TO OUT-CRL-STATUS
+               MOVE 'No pending requests' TO OUT-CRL-MESSAGE
+           END-IF.
+
+           GO TO 8500-SEND-AND-RETURN.
+
+       4000-WRITE-AUDIT-RECORD.
+           MOVE EIBTRMID TO AUD-TERM-ID.
+           MOVE EIBOPID TO AUD-OPERATOR-ID.
+           MOVE CUST-ID TO AUD-CUSTOMER-ID.
+           MOVE 'L' TO AUD-ACTION-FLAG.
+           MOVE CUST-LIMIT-APPR-USER TO AUD-SUPV-USER.
+           MOVE CUST-LIMIT-APPR-STAT TO AUD-LIMIT-STATUS.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+               YYYYMMDD(WS-DATE-STAMP)
+               TIME(WS-TIME-STAMP)
+           END-EXEC.
+
+           MOVE SPACES TO AUD-TIMESTAMP.
+           STRING WS-DATE-STAMP DELIMITED SIZE
+                  WS-TIME-STAMP DELIMITED SIZE
+                  INTO AUD-TIMESTAMP.
+
+           EXEC CICS WRITE
+               JOURNALNAME('AUDT')
+               FROM(CUST-AUDIT-RECORD)
+               LENGTH(LENGTH OF CUST-AUDIT-RECORD)
+           END-EXEC.
+
+       8000-ERROR-ROUTINE.
+           MOVE 'Transaction error occurred' TO OUT-CRL-MESSAGE.
+           EXEC CICS SEND MAP('CRLMAP') MAPSET('CRLSET') ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       8500-SEND-AND-RETURN.
+           EXEC CICS
+               SEND MAP('CRLMAP')
+               MAPSET('CRLSET')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS
+               RETURN TRANSID('CRLM')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(8)
+           END-EXEC.
+
+       9000-CLEAR-EXIT.
+           MOVE LOW-VALUES TO CRLMAPO.
+           MOVE 'Enter customer ID and new limit' TO OUT-CRL-MESSAGE.
+           EXEC CICS SEND MAP('CRLMAP') MAPSET('CRLSET') ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       9000-EXIT.
+           EXEC CICS XCTL PROGRAM('CUSTMAIN') END-EXEC.
