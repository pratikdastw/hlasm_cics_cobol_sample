@@ -1,18 +1,24 @@
 ****************************************************************
 * 3. DB2 ACCESS COMPONENT (COBOL)
 ****************************************************************
+      * Modification history
+      *   Add INSERT/UPDATE/DELETE/payment-posting/credit-limit
+      *   logic driven by CUST-ACTION-FLAG, cursor-based bulk and
+      *   name-search modes, a bounded retry for DB2 deadlocks
+      *   (SQLCODE -911/-913), and a VSAM fallback read for when
+      *   DB2 itself is unavailable.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTDB2.
-       
+
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       * DB2 communication area
-       EXEC SQL 
+       EXEC SQL
            INCLUDE SQLCA
        END-EXEC.
-       
+
       * Host variables for DB2
        01  DB2-CUSTOMER-RECORD.
            05  DB-ID               PIC X(6).
@@ -22,17 +28,85 @@
            05  DB-LAST-PAYMENT     PIC S9(9)V99 COMP-3.
            05  DB-ACCOUNT-TYPE     PIC X(1).
            05  DB-CREDIT-LIMIT     PIC S9(9)V99 COMP-3.
-       
+
        01  SQL-ERROR-MESSAGE       PIC X(80).
-       
+
+      * Bounded retry for DB2 deadlock/timeout (SQLCODE -911/-913)
+       01  WS-SQL-RETRY.
+           05  WS-RETRY-COUNT      PIC S9(4) COMP VALUE 0.
+           05  WS-RETRY-MAX        PIC S9(4) COMP VALUE 3.
+           05  WS-RETRY-SWITCH     PIC X(1).
+               88  WS-RETRY-AGAIN    VALUE 'Y'.
+               88  WS-RETRY-STOP     VALUE 'N'.
+
+      * Cursor-based bulk inquiry (action B)
+       01  WS-BULK-WORK.
+           05  WS-BULK-IX          PIC S9(4) COMP.
+           05  WS-BULK-LOW-ID      PIC X(6).
+           05  WS-BULK-HIGH-ID     PIC X(6).
+           05  WS-BULK-FETCH-SWITCH PIC X(1).
+               88  WS-BULK-FETCH-DONE  VALUE 'N'.
+           05  WS-BULK-MATCH-SWITCH PIC X(1).
+               88  WS-BULK-MATCH-FOUND VALUE 'Y'.
+
+      * Partial-name search (action S)
+       01  WS-SEARCH-WORK.
+           05  DB-SEARCH-PATTERN   PIC X(32).
+           05  WS-SRCH-FETCH-SWITCH PIC X(1).
+               88  WS-SRCH-FETCH-DONE  VALUE 'N'.
+
+      * Payment posting (action P)
+       01  WS-PAYMENT-WORK.
+           05  DB-PAYMENT-AMOUNT   PIC S9(9)V99 COMP-3.
+           05  WS-TODAY-YYYYMMDD   PIC 9(8).
+
+      * Credit-limit increase (action L)
+       01  WS-LIMIT-WORK.
+           05  DB-OLD-CREDIT-LIMIT PIC S9(9)V99 COMP-3.
+
+      * DR fallback read of the VSAM extract when DB2 is unavailable
+       01  WS-CICS-RESP            PIC S9(8) COMP.
+
        LINKAGE SECTION.
       * Common data structure shared with calling program
        COPY CUSTDEF.
-       
+
        PROCEDURE DIVISION USING CUSTOMER-RECORD.
        0000-MAIN-PARA.
+           EVALUATE TRUE
+               WHEN CUST-ACT-ADD
+                   PERFORM 2000-INSERT-CUSTOMER
+               WHEN CUST-ACT-CHANGE
+                   PERFORM 2100-UPDATE-CUSTOMER
+               WHEN CUST-ACT-DELETE
+                   PERFORM 2200-DELETE-CUSTOMER
+               WHEN CUST-ACT-PAYMENT
+                   PERFORM 2300-POST-PAYMENT
+               WHEN CUST-ACT-BULK
+                   PERFORM 2400-BULK-INQUIRY
+               WHEN CUST-ACT-SEARCH
+                   PERFORM 2500-SEARCH-CUSTOMER
+               WHEN CUST-ACT-LIMIT
+                   PERFORM 2600-UPDATE-CREDIT-LIMIT
+               WHEN OTHER
+                   PERFORM 1000-SELECT-CUSTOMER
+           END-EVALUATE.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+      *----------------------------------------------------------
+      * SINGLETON INQUIRY, WITH DEADLOCK RETRY AND A VSAM FALLBACK
+      * FOR WHEN DB2 IS NOT AVAILABLE.
+      *----------------------------------------------------------
+       1000-SELECT-CUSTOMER.
            MOVE CUST-ID TO DB-ID.
-           
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-RETRY-AGAIN TO TRUE.
+           PERFORM 1010-SELECT-ONE-TRY UNTIL WS-RETRY-STOP.
+
+       1010-SELECT-ONE-TRY.
            EXEC SQL
                SELECT CUST_NAME, CUST_ADDRESS, CUST_BALANCE,
                       LAST_PAYMENT, ACCOUNT_TYPE, CREDIT_LIMIT
@@ -41,9 +115,10 @@
                FROM CUSTOMER
                WHERE CUST_ID = :DB-ID
            END-EXEC.
-           
+
            EVALUATE SQLCODE
                WHEN 0
+                   SET WS-RETRY-STOP TO TRUE
                    MOVE 'F' TO CUST-STATUS
                    MOVE DB-NAME TO CUST-NAME
                    MOVE DB-ADDRESS TO CUST-ADDRESS
@@ -52,12 +127,304 @@
                    MOVE DB-ACCOUNT-TYPE TO CUST-ACCOUNT-TYPE
                    MOVE DB-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
                WHEN 100
+                   SET WS-RETRY-STOP TO TRUE
                    MOVE 'N' TO CUST-STATUS
+               WHEN -911
+               WHEN -913
+                   PERFORM 9100-BACKOFF-OR-FAIL
+               WHEN -923
+               WHEN -30081
+                   SET WS-RETRY-STOP TO TRUE
+                   PERFORM 1050-VSAM-FALLBACK-SELECT
                WHEN OTHER
+                   SET WS-RETRY-STOP TO TRUE
                    MOVE 'E' TO CUST-STATUS
                    MOVE SQLCODE TO CUST-ERROR-CODE
            END-EVALUATE.
-           
-           EXEC CICS
-               RETURN
-           END-EXEC.
\ No newline at end of file
+
+       1050-VSAM-FALLBACK-SELECT.
+           MOVE CUST-ID TO CVR-CUST-ID.
+           EXEC CICS READ
+               DATASET('CUSTVSAM')
+               INTO(CUSTOMER-VSAM-RECORD)
+               RIDFLD(CVR-CUST-ID)
+               KEYLENGTH(6)
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               MOVE 'F' TO CUST-STATUS
+               MOVE CVR-CUST-NAME TO CUST-NAME
+               MOVE CVR-CUST-ADDRESS TO CUST-ADDRESS
+               MOVE CVR-CUST-BALANCE TO CUST-BALANCE
+               MOVE CVR-LAST-PAYMENT TO CUST-LAST-PAYMENT
+               MOVE CVR-ACCOUNT-TYPE TO CUST-ACCOUNT-TYPE
+               MOVE CVR-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+           ELSE
+               MOVE 'N' TO CUST-STATUS
+           END-IF.
+
+      *----------------------------------------------------------
+      * MAINTENANCE (ADD/CHANGE/DELETE), PAYMENT POSTING AND THE
+      * CREDIT-LIMIT UPDATE ALL SHARE THE SAME RETRY/ERROR HANDLING
+      * IN 9000-CHECK-WRITE-SQLCODE.
+      *----------------------------------------------------------
+       2000-INSERT-CUSTOMER.
+           MOVE CUST-ID TO DB-ID.
+           MOVE CUST-NAME TO DB-NAME.
+           MOVE CUST-ADDRESS TO DB-ADDRESS.
+           MOVE ZERO TO DB-BALANCE.
+           MOVE ZERO TO DB-LAST-PAYMENT.
+           MOVE 'R' TO DB-ACCOUNT-TYPE.
+           MOVE ZERO TO DB-CREDIT-LIMIT.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-RETRY-AGAIN TO TRUE.
+           PERFORM 2010-INSERT-ONE-TRY UNTIL WS-RETRY-STOP.
+
+       2010-INSERT-ONE-TRY.
+           EXEC SQL
+               INSERT INTO CUSTOMER
+                   (CUST_ID, CUST_NAME, CUST_ADDRESS, CUST_BALANCE,
+                    LAST_PAYMENT, ACCOUNT_TYPE, CREDIT_LIMIT)
+               VALUES
+                   (:DB-ID, :DB-NAME, :DB-ADDRESS, :DB-BALANCE,
+                    :DB-LAST-PAYMENT, :DB-ACCOUNT-TYPE, :DB-CREDIT-LIMIT)
+           END-EXEC.
+           PERFORM 9000-CHECK-WRITE-SQLCODE.
+
+       2100-UPDATE-CUSTOMER.
+           MOVE CUST-ID TO DB-ID.
+           MOVE CUST-NAME TO DB-NAME.
+           MOVE CUST-ADDRESS TO DB-ADDRESS.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-RETRY-AGAIN TO TRUE.
+           PERFORM 2110-UPDATE-ONE-TRY UNTIL WS-RETRY-STOP.
+
+       2110-UPDATE-ONE-TRY.
+           EXEC SQL
+               UPDATE CUSTOMER
+               SET CUST_NAME = :DB-NAME,
+                   CUST_ADDRESS = :DB-ADDRESS
+               WHERE CUST_ID = :DB-ID
+           END-EXEC.
+           PERFORM 9000-CHECK-WRITE-SQLCODE.
+
+       2200-DELETE-CUSTOMER.
+           MOVE CUST-ID TO DB-ID.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-RETRY-AGAIN TO TRUE.
+           PERFORM 2210-DELETE-ONE-TRY UNTIL WS-RETRY-STOP.
+
+       2210-DELETE-ONE-TRY.
+           EXEC SQL
+               DELETE FROM CUSTOMER
+               WHERE CUST_ID = :DB-ID
+           END-EXEC.
+           PERFORM 9000-CHECK-WRITE-SQLCODE.
+
+       2300-POST-PAYMENT.
+           MOVE CUST-ID TO DB-ID.
+           MOVE CUST-PAYMENT-AMOUNT TO DB-PAYMENT-AMOUNT.
+           PERFORM 2320-GET-TODAYS-DATE.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-RETRY-AGAIN TO TRUE.
+           PERFORM 2310-PAYMENT-ONE-TRY UNTIL WS-RETRY-STOP.
+           IF CUST-FOUND
+               PERFORM 2330-REFRESH-BALANCE
+           END-IF.
+
+       2310-PAYMENT-ONE-TRY.
+           EXEC SQL
+               UPDATE CUSTOMER
+               SET CUST_BALANCE = CUST_BALANCE - :DB-PAYMENT-AMOUNT,
+                   LAST_PAYMENT = :DB-LAST-PAYMENT
+               WHERE CUST_ID = :DB-ID
+           END-EXEC.
+           PERFORM 9000-CHECK-WRITE-SQLCODE.
+
+       2320-GET-TODAYS-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           MOVE WS-TODAY-YYYYMMDD TO DB-LAST-PAYMENT.
+
+       2330-REFRESH-BALANCE.
+           EXEC SQL
+               SELECT CUST_BALANCE INTO :DB-BALANCE
+               FROM CUSTOMER
+               WHERE CUST_ID = :DB-ID
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE DB-BALANCE TO CUST-BALANCE
+           END-IF.
+
+       2600-UPDATE-CREDIT-LIMIT.
+           MOVE CUST-ID TO DB-ID.
+           MOVE CUST-NEW-CREDIT-LIMIT TO DB-CREDIT-LIMIT.
+           PERFORM 2605-FETCH-OLD-LIMIT.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-RETRY-AGAIN TO TRUE.
+           PERFORM 2610-LIMIT-ONE-TRY UNTIL WS-RETRY-STOP.
+
+      * Captures the limit in effect before the update so the
+      * calling program can show the supervisor what is changing.
+       2605-FETCH-OLD-LIMIT.
+           EXEC SQL
+               SELECT CREDIT_LIMIT INTO :DB-OLD-CREDIT-LIMIT
+               FROM CUSTOMER
+               WHERE CUST_ID = :DB-ID
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE DB-OLD-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+           END-IF.
+
+       2610-LIMIT-ONE-TRY.
+           EXEC SQL
+               UPDATE CUSTOMER
+               SET CREDIT_LIMIT = :DB-CREDIT-LIMIT
+               WHERE CUST_ID = :DB-ID
+           END-EXEC.
+           PERFORM 9000-CHECK-WRITE-SQLCODE.
+
+       9000-CHECK-WRITE-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET WS-RETRY-STOP TO TRUE
+                   IF SQLERRD(3) = 0
+                       MOVE 'N' TO CUST-STATUS
+                   ELSE
+                       MOVE 'F' TO CUST-STATUS
+                   END-IF
+               WHEN -911
+               WHEN -913
+                   PERFORM 9100-BACKOFF-OR-FAIL
+               WHEN OTHER
+                   SET WS-RETRY-STOP TO TRUE
+                   MOVE 'E' TO CUST-STATUS
+                   MOVE SQLCODE TO CUST-ERROR-CODE
+           END-EVALUATE.
+
+       9100-BACKOFF-OR-FAIL.
+           ADD 1 TO WS-RETRY-COUNT.
+           IF WS-RETRY-COUNT > WS-RETRY-MAX
+               SET WS-RETRY-STOP TO TRUE
+               MOVE 'E' TO CUST-STATUS
+               MOVE SQLCODE TO CUST-ERROR-CODE
+           ELSE
+               EXEC CICS DELAY FOR SECONDS(1) END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------
+      * CURSOR-BASED BULK INQUIRY (ACTION B). THE CURSOR IS BOUNDED
+      * BY THE LOW/HIGH ID IN THE REQUESTED LIST AND EACH FETCHED
+      * ROW IS FILTERED AGAINST THE EXACT IDS ASKED FOR.
+      *----------------------------------------------------------
+       2400-BULK-INQUIRY.
+           MOVE ZERO TO CUST-BULK-RSP-COUNT.
+           IF CUST-BULK-REQ-COUNT = 0
+               MOVE 'N' TO CUST-STATUS
+           ELSE
+               PERFORM 2410-FIND-ID-RANGE
+               EXEC SQL
+                   DECLARE BULKCSR CURSOR FOR
+                       SELECT CUST_ID, CUST_NAME, CUST_BALANCE
+                       FROM CUSTOMER
+                       WHERE CUST_ID BETWEEN :WS-BULK-LOW-ID
+                                         AND :WS-BULK-HIGH-ID
+                       ORDER BY CUST_ID
+               END-EXEC
+               EXEC SQL OPEN BULKCSR END-EXEC
+               MOVE 'Y' TO WS-BULK-FETCH-SWITCH
+               PERFORM 2420-FETCH-BULK-ROW
+                   UNTIL WS-BULK-FETCH-DONE
+                   OR CUST-BULK-RSP-COUNT = 10
+               EXEC SQL CLOSE BULKCSR END-EXEC
+               IF CUST-BULK-RSP-COUNT > 0
+                   MOVE 'F' TO CUST-STATUS
+               ELSE
+                   MOVE 'N' TO CUST-STATUS
+               END-IF
+           END-IF.
+
+       2410-FIND-ID-RANGE.
+           MOVE CUST-BULK-REQ-ID(1) TO WS-BULK-LOW-ID.
+           MOVE CUST-BULK-REQ-ID(1) TO WS-BULK-HIGH-ID.
+           PERFORM 2411-COMPARE-ID-RANGE
+               VARYING WS-BULK-IX FROM 2 BY 1
+               UNTIL WS-BULK-IX > CUST-BULK-REQ-COUNT.
+
+       2411-COMPARE-ID-RANGE.
+           IF CUST-BULK-REQ-ID(WS-BULK-IX) < WS-BULK-LOW-ID
+               MOVE CUST-BULK-REQ-ID(WS-BULK-IX) TO WS-BULK-LOW-ID
+           END-IF.
+           IF CUST-BULK-REQ-ID(WS-BULK-IX) > WS-BULK-HIGH-ID
+               MOVE CUST-BULK-REQ-ID(WS-BULK-IX) TO WS-BULK-HIGH-ID
+           END-IF.
+
+       2420-FETCH-BULK-ROW.
+           EXEC SQL
+               FETCH BULKCSR INTO :DB-ID, :DB-NAME, :DB-BALANCE
+           END-EXEC.
+           IF SQLCODE = 0
+               PERFORM 2430-CHECK-REQUESTED-ID
+           ELSE
+               MOVE 'N' TO WS-BULK-FETCH-SWITCH
+           END-IF.
+
+       2430-CHECK-REQUESTED-ID.
+           MOVE 'N' TO WS-BULK-MATCH-SWITCH.
+           PERFORM 2431-MATCH-ONE-ID
+               VARYING WS-BULK-IX FROM 1 BY 1
+               UNTIL WS-BULK-IX > CUST-BULK-REQ-COUNT
+               OR WS-BULK-MATCH-FOUND.
+           IF WS-BULK-MATCH-FOUND
+               ADD 1 TO CUST-BULK-RSP-COUNT
+               MOVE DB-ID TO CUST-BULK-ID(CUST-BULK-RSP-COUNT)
+               MOVE DB-NAME TO CUST-BULK-NAME(CUST-BULK-RSP-COUNT)
+               MOVE DB-BALANCE TO CUST-BULK-BALANCE(CUST-BULK-RSP-COUNT)
+           END-IF.
+
+       2431-MATCH-ONE-ID.
+           IF CUST-BULK-REQ-ID(WS-BULK-IX) = DB-ID
+               SET WS-BULK-MATCH-FOUND TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------
+      * PARTIAL-NAME SEARCH (ACTION S)
+      *----------------------------------------------------------
+       2500-SEARCH-CUSTOMER.
+           MOVE ZERO TO CUST-SEARCH-COUNT.
+           MOVE SPACES TO DB-SEARCH-PATTERN.
+           STRING '%' DELIMITED BY SIZE
+                  CUST-SEARCH-NAME DELIMITED BY SPACE
+                  '%' DELIMITED BY SIZE
+                  INTO DB-SEARCH-PATTERN
+           END-STRING.
+
+           EXEC SQL
+               DECLARE SRCHCSR CURSOR FOR
+                   SELECT CUST_ID, CUST_NAME
+                   FROM CUSTOMER
+                   WHERE CUST_NAME LIKE :DB-SEARCH-PATTERN
+                   ORDER BY CUST_NAME
+           END-EXEC.
+           EXEC SQL OPEN SRCHCSR END-EXEC.
+           MOVE 'Y' TO WS-SRCH-FETCH-SWITCH.
+           PERFORM 2510-FETCH-SEARCH-ROW
+               UNTIL WS-SRCH-FETCH-DONE
+               OR CUST-SEARCH-COUNT = 10.
+           EXEC SQL CLOSE SRCHCSR END-EXEC.
+           IF CUST-SEARCH-COUNT > 0
+               MOVE 'F' TO CUST-STATUS
+           ELSE
+               MOVE 'N' TO CUST-STATUS
+           END-IF.
+
+       2510-FETCH-SEARCH-ROW.
+           EXEC SQL
+               FETCH SRCHCSR INTO :DB-ID, :DB-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+               ADD 1 TO CUST-SEARCH-COUNT
+               MOVE DB-ID TO CUST-SRCH-ID(CUST-SEARCH-COUNT)
+               MOVE DB-NAME TO CUST-SRCH-NAME(CUST-SEARCH-COUNT)
+           ELSE
+               MOVE 'N' TO WS-SRCH-FETCH-SWITCH
+           END-IF.
