@@ -1,13 +1,25 @@
-           
+
 ****************************************************************
 * 4. COMMON DATA DEFINITIONS (COPYBOOK)
 ****************************************************************
       * CUSTDEF.CPY - Common Data Definitions
+      *
+      * Modification history
+      *   Add CUST-ACTION-FLAG and maintenance/payment/bulk/search
+      *   fields so CUSTMAIN and CUSTDB2 share one commarea for
+      *   every mode the CUST transaction supports.
+      *   Add CUST-LIMIT-REQUEST group for the credit-limit
+      *   increase / supervisor approval workflow.
+      *   Add CUSTOMER-VSAM-RECORD for the disaster-recovery
+      *   extract file (same layout as CUSTOMER-RECORD).
        01  CUSTOMER-RECORD.
            05  CUST-ID             PIC X(6).
            05  CUST-NAME           PIC X(30).
            05  CUST-ADDRESS        PIC X(50).
            05  CUST-BALANCE        PIC S9(9)V99 COMP-3.
+      * Date of the last posted payment, stored CCYYMMDD in the
+      * integer portion (the V99 is carried for historical reasons
+      * and is always zero).
            05  CUST-LAST-PAYMENT   PIC S9(9)V99 COMP-3.
            05  CUST-ACCOUNT-TYPE   PIC X(1).
            05  CUST-CREDIT-LIMIT   PIC S9(9)V99 COMP-3.
@@ -17,12 +29,123 @@
                88  CUST-ERROR        VALUE 'E'.
            05  CUST-ERROR-CODE     PIC S9(9) COMP.
 
+      * Action requested of CUSTDB2 by the calling program. Moved
+      * into this record (rather than left in CUSTMAIN's own
+      * WS-COMMAREA) because this is the structure that actually
+      * travels across the LINK.
+           05  CUST-ACTION-FLAG    PIC X(1).
+               88  CUST-ACT-INQUIRY   VALUE ' ' 'I'.
+               88  CUST-ACT-ADD       VALUE 'A'.
+               88  CUST-ACT-CHANGE    VALUE 'C'.
+               88  CUST-ACT-DELETE    VALUE 'D'.
+               88  CUST-ACT-PAYMENT   VALUE 'P'.
+               88  CUST-ACT-BULK      VALUE 'B'.
+               88  CUST-ACT-SEARCH    VALUE 'S'.
+               88  CUST-ACT-LIMIT     VALUE 'L'.
+
+      * Payment posting (action P)
+           05  CUST-PAYMENT-AMOUNT PIC S9(9)V99 COMP-3.
+
+      * Credit-limit increase (action L)
+           05  CUST-NEW-CREDIT-LIMIT PIC S9(9)V99 COMP-3.
+           05  CUST-LIMIT-REQUEST.
+               10  CUST-LIMIT-REQ-USER  PIC X(8).
+               10  CUST-LIMIT-APPR-USER PIC X(8).
+               10  CUST-LIMIT-APPR-STAT PIC X(1).
+                   88  CUST-LIMIT-PENDING  VALUE 'P'.
+                   88  CUST-LIMIT-APPROVED VALUE 'A'.
+                   88  CUST-LIMIT-REJECTED VALUE 'R'.
+
+      * Partial-name search (action S)
+           05  CUST-SEARCH-NAME    PIC X(30).
+           05  CUST-SEARCH-COUNT   PIC S9(4) COMP.
+           05  CUST-SEARCH-TABLE.
+               10  CUST-SEARCH-ENTRY OCCURS 10 TIMES.
+                   15  CUST-SRCH-ID      PIC X(6).
+                   15  CUST-SRCH-NAME    PIC X(30).
+
+      * Bulk / cursor-based multi-customer inquiry (action B)
+           05  CUST-BULK-REQ-COUNT PIC S9(4) COMP.
+           05  CUST-BULK-REQ-TABLE.
+               10  CUST-BULK-REQ-ID  OCCURS 10 TIMES PIC X(6).
+           05  CUST-BULK-RSP-COUNT PIC S9(4) COMP.
+           05  CUST-BULK-RSP-TABLE.
+               10  CUST-BULK-RSP-ENTRY OCCURS 10 TIMES.
+                   15  CUST-BULK-ID      PIC X(6).
+                   15  CUST-BULK-NAME    PIC X(30).
+                   15  CUST-BULK-BALANCE PIC S9(9)V99 COMP-3.
+
+      * Pending credit-limit increase, held on the CRLPND TS queue
+      * by CUSTCRL between the rep's request and the supervisor's
+      * approval/rejection.
+       01  CRL-QUEUE-ITEM.
+           05  CRQ-CUSTOMER-ID     PIC X(6).
+           05  CRQ-NEW-LIMIT       PIC S9(9)V99 COMP-3.
+           05  CRQ-REQUESTOR-USER  PIC X(8).
+
+      * Map fields for CUSTCRL (credit-limit increase workflow)
+       01  CRLMAPI.
+           05  FILLER              PIC X(12).
+           05  IN-CRL-CUSTOMER-ID  PIC X(6).
+           05  IN-CRL-NEW-LIMIT    PIC 9(7)V99.
+           05  IN-CRL-SUPV-USER    PIC X(8).
+           05  FILLER              PIC X(50).
+
+       01  CRLMAPO REDEFINES CRLMAPI.
+           05  FILLER              PIC X(12).
+           05  OUT-CRL-CUSTOMER-ID PIC X(6).
+           05  OUT-CRL-CURR-LIMIT  PIC Z,ZZZ,ZZ9.99.
+           05  OUT-CRL-PEND-LIMIT  PIC Z,ZZZ,ZZ9.99.
+           05  OUT-CRL-STATUS      PIC X(10).
+           05  OUT-CRL-MESSAGE     PIC X(33).
+
+      * Same physical layout as CUSTOMER-RECORD's DB2 image, used
+      * as the VSAM KSDS record for the disaster-recovery extract.
+       01  CUSTOMER-VSAM-RECORD.
+           05  CVR-CUST-ID         PIC X(6).
+           05  CVR-CUST-NAME       PIC X(30).
+           05  CVR-CUST-ADDRESS    PIC X(50).
+           05  CVR-CUST-BALANCE    PIC S9(9)V99 COMP-3.
+           05  CVR-LAST-PAYMENT    PIC S9(9)V99 COMP-3.
+           05  CVR-ACCOUNT-TYPE    PIC X(1).
+           05  CVR-CREDIT-LIMIT    PIC S9(9)V99 COMP-3.
+
+      * Audit journal record written by CUSTMAIN for every LINK to
+      * CUSTDB2 (inquiries and maintenance alike).
+       01  CUST-AUDIT-RECORD.
+           05  AUD-TERM-ID         PIC X(4).
+           05  AUD-OPERATOR-ID     PIC X(3).
+           05  AUD-CUSTOMER-ID     PIC X(6).
+           05  AUD-ACTION-FLAG     PIC X(1).
+           05  AUD-TIMESTAMP       PIC X(15).
+      * Supervisor who approved or rejected a queued credit-limit
+      * increase (CUSTCRL only); spaces for every other audit record.
+           05  AUD-SUPV-USER       PIC X(8).
+      * Disposition of a credit-limit increase (CUSTCRL only) -
+      * mirrors CUST-LIMIT-APPR-STAT so PENDING/APPROVED/REJECTED
+      * are distinguishable in the AUDT journal; spaces for every
+      * other audit record.
+           05  AUD-LIMIT-STATUS    PIC X(1).
+               88  AUD-LIMIT-PENDING   VALUE 'P'.
+               88  AUD-LIMIT-APPROVED  VALUE 'A'.
+               88  AUD-LIMIT-REJECTED  VALUE 'R'.
+
       * Map fields
        01  CUSTMAPI.
            05  FILLER              PIC X(12).
            05  IN-CUSTOMER-ID      PIC X(6).
-           05  FILLER              PIC X(263).
-       
+           05  IN-CUSTOMER-NAME    PIC X(30).
+           05  IN-CUSTOMER-ADDRESS PIC X(50).
+           05  IN-PAYMENT-AMOUNT   PIC 9(7)V99.
+           05  IN-SEARCH-NAME      PIC X(30).
+           05  IN-BULK-ID-LIST     PIC X(60).
+           05  FILLER              PIC X(84).
+
+      * OUT-BULK-LIST/OUT-SEARCH-LIST hold up to WS-MAP-LIST-MAX
+      * (5) six-byte customer IDs - the most that fit in this map
+      * alongside everything else CUSTMAP shows. A bulk/search
+      * request can match more than that; CUSTMAIN's format loops
+      * cap what they display at the same 5-entry limit.
        01  CUSTMAPO REDEFINES CUSTMAPI.
            05  FILLER              PIC X(12).
            05  OUT-CUSTOMER-ID     PIC X(6).
@@ -31,5 +154,10 @@
            05  OUT-CUSTOMER-BALANCE PIC Z,ZZZ,ZZ9.99.
            05  OUT-CALC-AMOUNT     PIC Z,ZZZ,ZZ9.99.
            05  OUT-JULIAN-DATE     PIC 9(7).
+           05  OUT-GREGORIAN-DATE  PIC X(10).
            05  OUT-MESSAGE         PIC X(50).
-           05  FILLER              PIC X(100).
\ No newline at end of file
+           05  OUT-BULK-COUNT      PIC 9(2).
+           05  OUT-BULK-LIST       PIC X(30).
+           05  OUT-SEARCH-COUNT    PIC 9(2).
+           05  OUT-SEARCH-LIST     PIC X(30).
+           05  FILLER              PIC X(28).
