@@ -0,0 +1,241 @@
+000100*****************************************************************
+000110* CUSTEXR - NIGHTLY CREDIT LIMIT EXCEPTION REPORT
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    CUSTEXR.
+000150 AUTHOR.        CUSTOMER APPLICATIONS GROUP.
+000160 INSTALLATION.  DATA CENTER.
+000170 DATE-WRITTEN.  AUGUST 2026.
+000180 DATE-COMPILED.
+000190*-----------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210*   AUG 2026  CAG  ORIGINAL PROGRAM. LISTS EVERY CUSTOMER
+000220*                  WHOSE BALANCE EXCEEDS THEIR CREDIT LIMIT,
+000230*                  SORTED BY OVERAGE AMOUNT, HIGH TO LOW.
+000240*-----------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+000290 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT RPT-FILE ASSIGN TO RPTOUT
+000330         ORGANIZATION IS SEQUENTIAL.
+
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  RPT-FILE
+000370     RECORDING MODE IS F
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  RPT-RECORD              PIC X(133).
+
+000400 WORKING-STORAGE SECTION.
+000410* DB2 communication area
+000420 EXEC SQL
+000430     INCLUDE SQLCA
+000440 END-EXEC.
+
+000450* Host variables for the exception cursor
+000460 01  DB-CUST-ID              PIC X(6).
+000470 01  DB-CUST-NAME            PIC X(30).
+000480 01  DB-CUST-BALANCE         PIC S9(9)V99 COMP-3.
+000490 01  DB-CUST-CREDIT-LIMIT    PIC S9(9)V99 COMP-3.
+000500 01  DB-OVERAGE-AMOUNT       PIC S9(9)V99 COMP-3.
+
+000510 77  WS-EOF-SWITCH           PIC X(01)      VALUE 'N'.
+000520     88  WS-EOF-REACHED        VALUE 'Y'.
+000530 77  WS-PAGE-NO              PIC 9(03) COMP VALUE 0.
+000540 77  WS-LINE-CNT             PIC 9(02) COMP VALUE 99.
+000550 77  WS-LINES-PER-PAGE       PIC 9(02) COMP VALUE 55.
+000560 77  WS-EXCEPTION-COUNT      PIC S9(05) COMP-3 VALUE 0.
+000570 77  WS-TOTAL-OVERAGE        PIC S9(09)V99 COMP-3 VALUE 0.
+000580 77  WS-ABEND-CODE           PIC S9(04) COMP.
+
+000590 01  WS-CURRENT-DATE.
+000600     05  WS-CURR-YYYY        PIC 9(04).
+000610     05  WS-CURR-MM          PIC 9(02).
+000620     05  WS-CURR-DD          PIC 9(02).
+
+000630 01  RPT-HEADING-1.
+000640     05  FILLER              PIC X(01)  VALUE SPACE.
+000650     05  FILLER              PIC X(40)  VALUE
+000660         'CREDIT LIMIT EXCEPTION REPORT'.
+000670     05  FILLER              PIC X(20)  VALUE SPACES.
+000680     05  FILLER              PIC X(05)  VALUE 'PAGE '.
+000690     05  RH1-PAGE-NO         PIC ZZ9.
+000700     05  FILLER              PIC X(63)  VALUE SPACES.
+
+000710 01  RPT-HEADING-2.
+000720     05  FILLER              PIC X(01)  VALUE SPACE.
+000730     05  FILLER              PIC X(11)  VALUE 'RUN DATE: '.
+000740     05  RH2-RUN-MM          PIC 99.
+000750     05  FILLER              PIC X(01)  VALUE '/'.
+000760     05  RH2-RUN-DD          PIC 99.
+000770     05  FILLER              PIC X(01)  VALUE '/'.
+000780     05  RH2-RUN-YYYY        PIC 9999.
+000790     05  FILLER              PIC X(105) VALUE SPACES.
+
+000800 01  RPT-HEADING-3.
+000810     05  FILLER              PIC X(01)  VALUE SPACE.
+000820     05  FILLER              PIC X(08)  VALUE 'CUST ID'.
+000830     05  FILLER              PIC X(05)  VALUE SPACES.
+000840     05  FILLER              PIC X(30)  VALUE 'CUSTOMER NAME'.
+000850     05  FILLER              PIC X(02)  VALUE SPACES.
+000860     05  FILLER              PIC X(15)  VALUE 'BALANCE'.
+000870     05  FILLER              PIC X(15)  VALUE 'CREDIT LIMIT'.
+000880     05  FILLER              PIC X(15)  VALUE 'OVERAGE'.
+000890     05  FILLER              PIC X(42)  VALUE SPACES.
+
+000900 01  RPT-DETAIL-LINE.
+000910     05  FILLER              PIC X(01)  VALUE SPACE.
+000920     05  RD-CUST-ID          PIC X(06).
+000930     05  FILLER              PIC X(07)  VALUE SPACES.
+000940     05  RD-CUST-NAME        PIC X(30).
+000950     05  FILLER              PIC X(02)  VALUE SPACES.
+000960     05  RD-BALANCE          PIC Z,ZZZ,ZZ9.99-.
+000970     05  FILLER              PIC X(02)  VALUE SPACES.
+000980     05  RD-CREDIT-LIMIT     PIC Z,ZZZ,ZZ9.99-.
+000990     05  FILLER              PIC X(02)  VALUE SPACES.
+001000     05  RD-OVERAGE          PIC Z,ZZZ,ZZ9.99-.
+001010     05  FILLER              PIC X(31)  VALUE SPACES.
+
+001020 01  RPT-TOTAL-LINE.
+001030     05  FILLER              PIC X(01)  VALUE SPACE.
+001040     05  FILLER              PIC X(20)  VALUE
+001050         'TOTAL EXCEPTIONS: '.
+001060     05  RT-EXCEPTION-COUNT  PIC ZZZZ9.
+001070     05  FILLER              PIC X(10)  VALUE SPACES.
+001080     05  FILLER              PIC X(20)  VALUE
+001090         'TOTAL OVERAGE: '.
+001100     05  RT-TOTAL-OVERAGE    PIC Z,ZZZ,ZZ9.99-.
+001110     05  FILLER              PIC X(45)  VALUE SPACES.
+
+001120 PROCEDURE DIVISION.
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE
+001150         THRU 1000-EXIT.
+001160     PERFORM 2000-PROCESS-ONE-ROW
+001170         THRU 2000-EXIT
+001180         UNTIL WS-EOF-REACHED.
+001190     PERFORM 3000-TERMINATE
+001200         THRU 3000-EXIT.
+001210     GOBACK.
+
+001220*-----------------------------------------------------------
+001230* CURSOR SELECTS EVERY OVER-LIMIT ACCOUNT, HIGH OVERAGE FIRST
+001240*-----------------------------------------------------------
+001250 1000-INITIALIZE.
+001260     OPEN OUTPUT RPT-FILE.
+001270     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+001280     MOVE WS-CURR-MM   TO RH2-RUN-MM.
+001290     MOVE WS-CURR-DD   TO RH2-RUN-DD.
+001300     MOVE WS-CURR-YYYY TO RH2-RUN-YYYY.
+
+001310     EXEC SQL
+001320         DECLARE EXRCSR CURSOR FOR
+001330         SELECT CUST_ID, CUST_NAME, CUST_BALANCE, CREDIT_LIMIT,
+001340                CUST_BALANCE - CREDIT_LIMIT
+001350           FROM CUSTOMER
+001360          WHERE CUST_BALANCE > CREDIT_LIMIT
+001370          ORDER BY CUST_BALANCE - CREDIT_LIMIT DESC
+001380     END-EXEC.
+
+001390     EXEC SQL
+001400         OPEN EXRCSR
+001410     END-EXEC.
+
+001420     IF SQLCODE NOT = ZERO
+001430         DISPLAY 'CUSTEXR - OPEN CURSOR FAILED, SQLCODE = '
+001440             SQLCODE
+001450         MOVE 900 TO WS-ABEND-CODE
+001460         PERFORM 9999-ABEND
+001470     END-IF.
+
+001480     PERFORM 2100-FETCH-NEXT-ROW.
+001490 1000-EXIT.
+001500     EXIT.
+
+001510 2000-PROCESS-ONE-ROW.
+001520     COMPUTE WS-TOTAL-OVERAGE =
+001530         WS-TOTAL-OVERAGE + DB-OVERAGE-AMOUNT.
+001540     ADD 1 TO WS-EXCEPTION-COUNT.
+
+001550     IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+001560         PERFORM 2200-WRITE-HEADINGS
+001570             THRU 2200-EXIT
+001580     END-IF.
+
+001590     MOVE DB-CUST-ID           TO RD-CUST-ID.
+001600     MOVE DB-CUST-NAME         TO RD-CUST-NAME.
+001610     MOVE DB-CUST-BALANCE      TO RD-BALANCE.
+001620     MOVE DB-CUST-CREDIT-LIMIT TO RD-CREDIT-LIMIT.
+001630     MOVE DB-OVERAGE-AMOUNT    TO RD-OVERAGE.
+001640     WRITE RPT-RECORD FROM RPT-DETAIL-LINE
+001650         AFTER ADVANCING 1 LINE.
+001660     ADD 1 TO WS-LINE-CNT.
+
+001670     PERFORM 2100-FETCH-NEXT-ROW.
+001680 2000-EXIT.
+001690     EXIT.
+
+001700 2100-FETCH-NEXT-ROW.
+001710     EXEC SQL
+001720         FETCH EXRCSR
+001730         INTO :DB-CUST-ID, :DB-CUST-NAME, :DB-CUST-BALANCE,
+001740              :DB-CUST-CREDIT-LIMIT, :DB-OVERAGE-AMOUNT
+001750     END-EXEC.
+
+001760     EVALUATE SQLCODE
+001770         WHEN ZERO
+001780             CONTINUE
+001790         WHEN 100
+001800             SET WS-EOF-REACHED TO TRUE
+001810         WHEN OTHER
+001820             DISPLAY 'CUSTEXR - FETCH FAILED, SQLCODE = '
+001830                 SQLCODE
+001840             MOVE 901 TO WS-ABEND-CODE
+001850             PERFORM 9999-ABEND
+001860     END-EVALUATE.
+
+001870 2200-WRITE-HEADINGS.
+001880     ADD 1 TO WS-PAGE-NO.
+001890     MOVE WS-PAGE-NO TO RH1-PAGE-NO.
+001900     IF WS-PAGE-NO > 1
+001910         WRITE RPT-RECORD FROM RPT-HEADING-1
+001920             AFTER ADVANCING PAGE
+001930     ELSE
+001940         WRITE RPT-RECORD FROM RPT-HEADING-1
+001950             AFTER ADVANCING 1 LINE
+001960     END-IF.
+001970     WRITE RPT-RECORD FROM RPT-HEADING-2
+001980         AFTER ADVANCING 1 LINE.
+001990     MOVE SPACES TO RPT-RECORD.
+002000     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+002010     WRITE RPT-RECORD FROM RPT-HEADING-3
+002020         AFTER ADVANCING 1 LINE.
+002030     MOVE 4 TO WS-LINE-CNT.
+002040 2200-EXIT.
+002050     EXIT.
+
+002060 3000-TERMINATE.
+002070     MOVE WS-EXCEPTION-COUNT TO RT-EXCEPTION-COUNT.
+002080     MOVE WS-TOTAL-OVERAGE   TO RT-TOTAL-OVERAGE.
+002090     MOVE SPACES TO RPT-RECORD.
+002100     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+002110     WRITE RPT-RECORD FROM RPT-TOTAL-LINE
+002120         AFTER ADVANCING 1 LINE.
+
+002130     EXEC SQL
+002140         CLOSE EXRCSR
+002150     END-EXEC.
+
+002160     CLOSE RPT-FILE.
+002170 3000-EXIT.
+002180     EXIT.
+
+002190 9999-ABEND.
+002200     CLOSE RPT-FILE.
+002210     MOVE WS-ABEND-CODE TO RETURN-CODE.
+002220     GOBACK.
