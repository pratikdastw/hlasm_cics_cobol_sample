@@ -0,0 +1,22 @@
+//CUSTEXRJ JOB (ACCTNO),'CREDIT LIMIT RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*----------------------------------------------------------------
+//* NIGHTLY CREDIT LIMIT EXCEPTION REPORT
+//* LISTS EVERY CUSTOMER WHOSE BALANCE EXCEEDS THEIR CREDIT LIMIT,
+//* SORTED BY OVERAGE AMOUNT, HIGH TO LOW.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DSN=PROD.CUSTAPP.LOADLIB,DISP=SHR
+//         DD  DSN=DSN.DB2V12.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CUSTEXR) PLAN(CUSTPLN) LIB('PROD.CUSTAPP.LOADLIB')
+  END
+/*
+//RPTOUT   DD  SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
