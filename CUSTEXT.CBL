@@ -0,0 +1,163 @@
+000100*****************************************************************
+000110* CUSTEXT - NIGHTLY VSAM EXTRACT OF CUSTOMER (DR FALLBACK)
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    CUSTEXT.
+000150 AUTHOR.        CUSTOMER APPLICATIONS GROUP.
+000160 INSTALLATION.  DATA CENTER.
+000170 DATE-WRITTEN.  AUGUST 2026.
+000180 DATE-COMPILED.
+000190*-----------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210*   AUG 2026  CAG  ORIGINAL PROGRAM. REBUILDS THE CUSTVSAM
+000220*                  KSDS FROM DB2 EACH NIGHT SO CUSTDB2 HAS A
+000230*                  CURRENT FALLBACK COPY WHEN DB2 IS DOWN.
+000240*-----------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT VSAM-FILE ASSIGN TO CUSTVSAM
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS CVR-CUST-ID
+000350         FILE STATUS IS WS-VSAM-STATUS.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  VSAM-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400* Same layout as CUSTOMER-VSAM-RECORD in CUSTDEF
+000410 01  FD-CUSTOMER-VSAM-RECORD.
+000420     05  CVR-CUST-ID          PIC X(6).
+000430     05  CVR-CUST-NAME        PIC X(30).
+000440     05  CVR-CUST-ADDRESS     PIC X(50).
+000450     05  CVR-CUST-BALANCE     PIC S9(9)V99 COMP-3.
+000460     05  CVR-LAST-PAYMENT     PIC S9(9)V99 COMP-3.
+000470     05  CVR-ACCOUNT-TYPE     PIC X(1).
+000480     05  CVR-CREDIT-LIMIT     PIC S9(9)V99 COMP-3.
+
+000490 WORKING-STORAGE SECTION.
+000500* DB2 communication area
+000510 EXEC SQL
+000520     INCLUDE SQLCA
+000530 END-EXEC.
+
+000540* Host variables for the extract cursor
+000550 01  DB-CUST-ID              PIC X(6).
+000560 01  DB-CUST-NAME            PIC X(30).
+000570 01  DB-CUST-ADDRESS         PIC X(50).
+000580 01  DB-CUST-BALANCE         PIC S9(9)V99 COMP-3.
+000590 01  DB-LAST-PAYMENT         PIC S9(9)V99 COMP-3.
+000600 01  DB-ACCOUNT-TYPE         PIC X(1).
+000610 01  DB-CREDIT-LIMIT         PIC S9(9)V99 COMP-3.
+
+000620 77  WS-VSAM-STATUS          PIC X(02).
+000630 77  WS-EOF-SWITCH           PIC X(01)      VALUE 'N'.
+000640     88  WS-EOF-REACHED        VALUE 'Y'.
+000650 77  WS-EXTRACT-COUNT        PIC S9(07) COMP-3 VALUE 0.
+000660 77  WS-ABEND-CODE           PIC S9(04) COMP.
+
+000670 PROCEDURE DIVISION.
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE
+000700         THRU 1000-EXIT.
+000710     PERFORM 2000-PROCESS-ONE-ROW
+000720         THRU 2000-EXIT
+000730         UNTIL WS-EOF-REACHED.
+000740     PERFORM 3000-TERMINATE
+000750         THRU 3000-EXIT.
+000760     GOBACK.
+
+000770 1000-INITIALIZE.
+000780     OPEN OUTPUT VSAM-FILE.
+000790     IF WS-VSAM-STATUS NOT = '00'
+000800         DISPLAY 'CUSTEXT - OPEN OF CUSTVSAM FAILED, STATUS = '
+000810             WS-VSAM-STATUS
+000820         MOVE 910 TO WS-ABEND-CODE
+000830         PERFORM 9999-ABEND
+000840     END-IF.
+
+000850     EXEC SQL
+000860         DECLARE EXTCSR CURSOR FOR
+000870         SELECT CUST_ID, CUST_NAME, CUST_ADDRESS, CUST_BALANCE,
+000880                LAST_PAYMENT, ACCOUNT_TYPE, CREDIT_LIMIT
+000890           FROM CUSTOMER
+000900          ORDER BY CUST_ID
+000910     END-EXEC.
+
+000920     EXEC SQL
+000930         OPEN EXTCSR
+000940     END-EXEC.
+
+000950     IF SQLCODE NOT = ZERO
+000960         DISPLAY 'CUSTEXT - OPEN CURSOR FAILED, SQLCODE = '
+000970             SQLCODE
+000980         MOVE 900 TO WS-ABEND-CODE
+000990         PERFORM 9999-ABEND
+001000     END-IF.
+
+001010     PERFORM 2100-FETCH-NEXT-ROW.
+001020 1000-EXIT.
+001030     EXIT.
+
+001040 2000-PROCESS-ONE-ROW.
+001050     MOVE DB-CUST-ID          TO CVR-CUST-ID.
+001060     MOVE DB-CUST-NAME        TO CVR-CUST-NAME.
+001070     MOVE DB-CUST-ADDRESS     TO CVR-CUST-ADDRESS.
+001080     MOVE DB-CUST-BALANCE     TO CVR-CUST-BALANCE.
+001090     MOVE DB-LAST-PAYMENT     TO CVR-LAST-PAYMENT.
+001100     MOVE DB-ACCOUNT-TYPE     TO CVR-ACCOUNT-TYPE.
+001110     MOVE DB-CREDIT-LIMIT     TO CVR-CREDIT-LIMIT.
+
+001120     WRITE FD-CUSTOMER-VSAM-RECORD.
+001130     IF WS-VSAM-STATUS NOT = '00'
+001140         DISPLAY 'CUSTEXT - WRITE FAILED FOR CUST ID '
+001150             DB-CUST-ID ' STATUS = ' WS-VSAM-STATUS
+001160         MOVE 911 TO WS-ABEND-CODE
+001170         PERFORM 9999-ABEND
+001180     END-IF.
+001190     ADD 1 TO WS-EXTRACT-COUNT.
+
+001200     PERFORM 2100-FETCH-NEXT-ROW.
+001210 2000-EXIT.
+001220     EXIT.
+
+001230 2100-FETCH-NEXT-ROW.
+001240     EXEC SQL
+001250         FETCH EXTCSR
+001260         INTO :DB-CUST-ID, :DB-CUST-NAME, :DB-CUST-ADDRESS,
+001270              :DB-CUST-BALANCE, :DB-LAST-PAYMENT,
+001280              :DB-ACCOUNT-TYPE, :DB-CREDIT-LIMIT
+001290     END-EXEC.
+
+001300     EVALUATE SQLCODE
+001310         WHEN ZERO
+001320             CONTINUE
+001330         WHEN 100
+001340             SET WS-EOF-REACHED TO TRUE
+001350         WHEN OTHER
+001360             DISPLAY 'CUSTEXT - FETCH FAILED, SQLCODE = '
+001370                 SQLCODE
+001380             MOVE 901 TO WS-ABEND-CODE
+001390             PERFORM 9999-ABEND
+001400     END-EVALUATE.
+
+001410 3000-TERMINATE.
+001420     EXEC SQL
+001430         CLOSE EXTCSR
+001440     END-EXEC.
+
+001450     CLOSE VSAM-FILE.
+001460     DISPLAY 'CUSTEXT - CUSTOMER RECORDS EXTRACTED: '
+001470         WS-EXTRACT-COUNT.
+001480 3000-EXIT.
+001490     EXIT.
+
+001500 9999-ABEND.
+001510     CLOSE VSAM-FILE.
+001520     MOVE WS-ABEND-CODE TO RETURN-CODE.
+001530     GOBACK.
