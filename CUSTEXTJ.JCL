@@ -0,0 +1,34 @@
+//CUSTEXTJ JOB (ACCTNO),'CUSTOMER DR EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*----------------------------------------------------------------
+//* NIGHTLY VSAM EXTRACT OF CUSTOMER, REBUILT FROM DB2 SO CUSTDB2
+//* HAS A CURRENT FALLBACK COPY (CUSTVSAM) FOR WHEN DB2 IS DOWN.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CUSTOMER.CUSTVSAM CLUSTER PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.CUSTOMER.CUSTVSAM)             -
+         INDEXED                                           -
+         KEYS(6 0)                                         -
+         RECORDSIZE(105 105)                               -
+         TRACKS(10 5)                                      -
+         FREESPACE(10 10))                                 -
+         DATA (NAME(PROD.CUSTOMER.CUSTVSAM.DATA))          -
+         INDEX(NAME(PROD.CUSTOMER.CUSTVSAM.INDEX))
+/*
+//STEP020  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DSN=PROD.CUSTAPP.LOADLIB,DISP=SHR
+//         DD  DSN=DSN.DB2V12.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CUSTEXT) PLAN(CUSTPLN) LIB('PROD.CUSTAPP.LOADLIB')
+  END
+/*
+//CUSTVSAM DD  DSN=PROD.CUSTOMER.CUSTVSAM,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
