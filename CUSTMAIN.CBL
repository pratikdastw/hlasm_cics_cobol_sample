@@ -1,104 +1,442 @@
 ****************************************************************
 * 1. MAIN PROGRAM (COBOL)
 ****************************************************************
+      * Modification history
+      *   Add ADD/CHANGE/DELETE/PAYMENT/BULK/SEARCH modes driven
+      *   by new PF keys, an edit of IN-CUSTOMER-ID before the
+      *   LINK to CUSTDB2, an audit journal record on every LINK,
+      *   compounding frequency and Gregorian date support on the
+      *   CUSTHLPR call, and a help overlay / direct menu PF key.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTMAIN.
-       
+
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       * Common data definitions
        COPY CUSTDEF.
-       
+
       * Local working storage
        01  WS-COMMAREA.
            05  CA-CUSTOMER-ID       PIC X(6).
            05  CA-ACTION-FLAG       PIC X(1).
            05  CA-RETURN-STATUS     PIC X(1).
-           
+
        01  CALCULATION-FIELDS.
            05  WS-INTEREST-RATE     PIC S9(3)V9(5) COMP-3 VALUE 0.05.
            05  WS-TAX-RATE          PIC S9(3)V9(5) COMP-3 VALUE 0.08.
+           05  WS-COMPOUND-FREQ     PIC X(1)       VALUE 'M'.
+               88  WS-COMPOUND-MONTHLY   VALUE 'M'.
+               88  WS-COMPOUND-QUARTERLY VALUE 'Q'.
+               88  WS-COMPOUND-ANNUAL    VALUE 'A'.
            05  WS-BASE-AMOUNT       PIC S9(9)V99   COMP-3.
            05  WS-CALC-RESULT       PIC S9(9)V99   COMP-3.
            05  WS-DATE-CONV-RESULT  PIC S9(8)      COMP.
-           
+           05  WS-GREGORIAN-RESULT  PIC X(10).
+
+       01  WS-EDIT-SWITCH           PIC X(1)       VALUE 'Y'.
+           88  WS-EDIT-OK             VALUE 'Y'.
+           88  WS-EDIT-BAD            VALUE 'N'.
+
+       01  WS-BULK-WORK.
+           05  WS-BULK-SUB          PIC 9(2)  COMP.
+           05  WS-BULK-OFFSET       PIC 9(3)  COMP.
+           05  WS-BULK-ID-CANDIDATE PIC X(6).
+           05  WS-BULK-SUB2         PIC 9(2)  COMP.
+           05  WS-BULK-OFFSET2      PIC 9(3)  COMP.
+           05  WS-SRCH-SUB          PIC 9(2)  COMP.
+           05  WS-SRCH-OFFSET       PIC 9(3)  COMP.
+      * OUT-BULK-LIST/OUT-SEARCH-LIST only hold 5 six-byte IDs
+      * worth of screen space, even though a bulk/search request
+      * can match up to 10 - this caps the display loops so they
+      * never reference-modify past the end of those map fields.
+           05  WS-MAP-LIST-MAX      PIC 9(2)  COMP VALUE 5.
+
+       01  WS-AUDIT-WORK.
+           05  WS-ABS-TIME          PIC S9(15) COMP.
+           05  WS-DATE-STAMP        PIC X(8).
+           05  WS-TIME-STAMP        PIC X(6).
+           05  WS-AUDIT-SUB         PIC 9(2)  COMP.
+
+       01  WS-HELP-TEXT             PIC X(50) VALUE
+           'SCREEN: ID,NAME,ADDRESS,BALANCE,CALC AMT,DATE'.
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
-           EXEC CICS 
+           EXEC CICS
                HANDLE AID
                CLEAR(9000-CLEAR-EXIT)
+               PF1(9500-HELP-OVERLAY)
+               PF2(9000-EXIT)
                PF3(9000-EXIT)
+               PF4(1400-SET-ADD)
+               PF5(1500-SET-CHANGE)
+               PF6(1600-SET-DELETE)
+               PF7(1700-SET-PAYMENT)
+               PF8(1800-SET-BULK)
+               PF9(1900-SET-SEARCH)
+               PF10(9700-CREDIT-LIMIT-EXIT)
                PF12(9000-EXIT)
            END-EXEC.
-           
+
            EXEC CICS
                HANDLE CONDITION
                ERROR(8000-ERROR-ROUTINE)
            END-EXEC.
-           
+
            EXEC CICS
                RECEIVE MAP('CUSTMAP')
                MAPSET('CUSTSET')
            END-EXEC.
-           
+
            IF EIBAID = DFHENTER
+               MOVE ' ' TO CA-ACTION-FLAG
                PERFORM 1000-PROCESS-CUSTOMER
            END-IF.
-           
-           EXEC CICS
-               SEND MAP('CUSTMAP')
-               MAPSET('CUSTSET')
-               ERASE
-           END-EXEC.
-           
-           EXEC CICS
-               RETURN TRANSID('CUST')
-               COMMAREA(WS-COMMAREA)
-               LENGTH(8)
-           END-EXEC.
-           
+
+           GO TO 8500-SEND-AND-RETURN.
+
+      *----------------------------------------------------------
+      * PF KEYS THAT SELECT A MAINTENANCE MODE AND FALL INTO THE
+      * COMMON CUSTOMER PROCESSING LOGIC BELOW.
+      *----------------------------------------------------------
+       1400-SET-ADD.
+           MOVE 'A' TO CA-ACTION-FLAG.
+           PERFORM 1000-PROCESS-CUSTOMER.
+           GO TO 8500-SEND-AND-RETURN.
+
+       1500-SET-CHANGE.
+           MOVE 'C' TO CA-ACTION-FLAG.
+           PERFORM 1000-PROCESS-CUSTOMER.
+           GO TO 8500-SEND-AND-RETURN.
+
+       1600-SET-DELETE.
+           MOVE 'D' TO CA-ACTION-FLAG.
+           PERFORM 1000-PROCESS-CUSTOMER.
+           GO TO 8500-SEND-AND-RETURN.
+
+       1700-SET-PAYMENT.
+           MOVE 'P' TO CA-ACTION-FLAG.
+           PERFORM 1000-PROCESS-CUSTOMER.
+           GO TO 8500-SEND-AND-RETURN.
+
+       1800-SET-BULK.
+           MOVE 'B' TO CA-ACTION-FLAG.
+           PERFORM 1000-PROCESS-CUSTOMER.
+           GO TO 8500-SEND-AND-RETURN.
+
+       1900-SET-SEARCH.
+           MOVE 'S' TO CA-ACTION-FLAG.
+           PERFORM 1000-PROCESS-CUSTOMER.
+           GO TO 8500-SEND-AND-RETURN.
+
        1000-PROCESS-CUSTOMER.
-           MOVE IN-CUSTOMER-ID TO CA-CUSTOMER-ID.
-           
-           EXEC CICS
-               LINK PROGRAM('CUSTDB2')
-               COMMAREA(CUSTOMER-RECORD)
-               LENGTH(150)
-           END-EXEC.
-           
-           IF CUST-STATUS = 'F'
+           MOVE CA-ACTION-FLAG TO CUST-ACTION-FLAG.
+
+           EVALUATE TRUE
+               WHEN CUST-ACT-SEARCH
+                   PERFORM 1200-BUILD-SEARCH-REQUEST
+               WHEN CUST-ACT-BULK
+                   PERFORM 1300-BUILD-BULK-REQUEST
+               WHEN OTHER
+                   PERFORM 1100-EDIT-CUSTOMER-ID
+           END-EVALUATE.
+
+           IF WS-EDIT-OK
+               EVALUATE TRUE
+                   WHEN CUST-ACT-ADD
+                       MOVE IN-CUSTOMER-NAME TO CUST-NAME
+                       MOVE IN-CUSTOMER-ADDRESS TO CUST-ADDRESS
+                   WHEN CUST-ACT-CHANGE
+                       MOVE IN-CUSTOMER-NAME TO CUST-NAME
+                       MOVE IN-CUSTOMER-ADDRESS TO CUST-ADDRESS
+                   WHEN CUST-ACT-PAYMENT
+                       MOVE IN-PAYMENT-AMOUNT TO CUST-PAYMENT-AMOUNT
+               END-EVALUATE
+
+               EXEC CICS
+                   LINK PROGRAM('CUSTDB2')
+                   COMMAREA(CUSTOMER-RECORD)
+                   LENGTH(LENGTH OF CUSTOMER-RECORD)
+               END-EXEC
+
+               PERFORM 4000-WRITE-AUDIT-RECORD
+
+               PERFORM 3000-BUILD-RESPONSE
+           END-IF.
+
+       1100-EDIT-CUSTOMER-ID.
+           MOVE 'Y' TO WS-EDIT-SWITCH.
+           IF IN-CUSTOMER-ID = SPACES OR LOW-VALUES
+               MOVE 'N' TO WS-EDIT-SWITCH
+               MOVE 'Invalid customer ID' TO OUT-MESSAGE
+           ELSE
+               IF IN-CUSTOMER-ID NOT NUMERIC
+                   MOVE 'N' TO WS-EDIT-SWITCH
+                   MOVE 'Invalid customer ID' TO OUT-MESSAGE
+               ELSE
+                   MOVE IN-CUSTOMER-ID TO CUST-ID
+                   MOVE IN-CUSTOMER-ID TO CA-CUSTOMER-ID
+               END-IF
+           END-IF.
+
+       1200-BUILD-SEARCH-REQUEST.
+           IF IN-SEARCH-NAME = SPACES
+               MOVE 'N' TO WS-EDIT-SWITCH
+               MOVE 'Enter a name to search' TO OUT-MESSAGE
+           ELSE
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE IN-SEARCH-NAME TO CUST-SEARCH-NAME
+           END-IF.
+
+       1300-BUILD-BULK-REQUEST.
+           MOVE 'Y' TO WS-EDIT-SWITCH.
+           MOVE ZERO TO CUST-BULK-REQ-COUNT.
+           PERFORM 1310-PARSE-BULK-ID
+               VARYING WS-BULK-SUB FROM 1 BY 1
+               UNTIL WS-BULK-SUB > 10.
+
+       1310-PARSE-BULK-ID.
+           COMPUTE WS-BULK-OFFSET = ((WS-BULK-SUB - 1) * 6) + 1.
+           MOVE IN-BULK-ID-LIST(WS-BULK-OFFSET:6)
+               TO WS-BULK-ID-CANDIDATE.
+           IF WS-BULK-ID-CANDIDATE NOT = SPACES
+               ADD 1 TO CUST-BULK-REQ-COUNT
+               MOVE WS-BULK-ID-CANDIDATE
+                   TO CUST-BULK-REQ-ID(CUST-BULK-REQ-COUNT)
+           END-IF.
+
+       3000-BUILD-RESPONSE.
+           EVALUATE TRUE
+               WHEN CUST-ACT-SEARCH
+                   PERFORM 3400-BUILD-SEARCH-RESPONSE
+               WHEN CUST-ACT-BULK
+                   PERFORM 3500-BUILD-BULK-RESPONSE
+               WHEN CUST-ACT-ADD
+                   PERFORM 3100-BUILD-MAINT-RESPONSE
+               WHEN CUST-ACT-CHANGE
+                   PERFORM 3100-BUILD-MAINT-RESPONSE
+               WHEN CUST-ACT-DELETE
+                   PERFORM 3100-BUILD-MAINT-RESPONSE
+               WHEN CUST-ACT-PAYMENT
+                   PERFORM 3200-BUILD-PAYMENT-RESPONSE
+               WHEN OTHER
+                   PERFORM 3300-BUILD-INQUIRY-RESPONSE
+           END-EVALUATE.
+
+       3100-BUILD-MAINT-RESPONSE.
+           MOVE CUST-ID TO OUT-CUSTOMER-ID.
+           IF CUST-FOUND
+               EVALUATE TRUE
+                   WHEN CUST-ACT-ADD
+                       MOVE 'Customer added' TO OUT-MESSAGE
+                   WHEN CUST-ACT-CHANGE
+                       MOVE 'Customer updated' TO OUT-MESSAGE
+                   WHEN CUST-ACT-DELETE
+                       MOVE 'Customer deleted' TO OUT-MESSAGE
+               END-EVALUATE
+           ELSE
+               IF CUST-ERROR
+                   MOVE 'Update failed - see error code' TO
+                       OUT-MESSAGE
+               ELSE
+                   MOVE 'Customer not found' TO OUT-MESSAGE
+               END-IF
+           END-IF.
+
+       3200-BUILD-PAYMENT-RESPONSE.
+           IF CUST-FOUND
+               MOVE CUST-ID TO OUT-CUSTOMER-ID
+               MOVE CUST-BALANCE TO OUT-CUSTOMER-BALANCE
+               MOVE 'Payment posted' TO OUT-MESSAGE
+           ELSE
+               IF CUST-ERROR
+                   MOVE 'Payment failed - see error code' TO
+                       OUT-MESSAGE
+               ELSE
+                   MOVE 'Customer not found' TO OUT-MESSAGE
+               END-IF
+           END-IF.
+
+       3300-BUILD-INQUIRY-RESPONSE.
+           IF CUST-FOUND
                MOVE CUST-NAME TO OUT-CUSTOMER-NAME
                MOVE CUST-ADDRESS TO OUT-CUSTOMER-ADDRESS
                MOVE CUST-BALANCE TO OUT-CUSTOMER-BALANCE
-               
+
+              * Compounding frequency follows the account type carried
+              * on CUSTOMER-RECORD (R=revolving, C=charge, B=business)
+              * so the figure CUSTHLPR returns matches how this
+              * customer's balance actually accrues.
+               EVALUATE CUST-ACCOUNT-TYPE
+                   WHEN 'R'
+                       SET WS-COMPOUND-MONTHLY TO TRUE
+                   WHEN 'C'
+                       SET WS-COMPOUND-QUARTERLY TO TRUE
+                   WHEN 'B'
+                       SET WS-COMPOUND-ANNUAL TO TRUE
+                   WHEN OTHER
+                       SET WS-COMPOUND-MONTHLY TO TRUE
+               END-EVALUATE.
+
               * Call HLASM routine for complex calculation
                MOVE CUST-BALANCE TO WS-BASE-AMOUNT
                CALL 'CUSTHLPR' USING WS-BASE-AMOUNT,
                                      WS-INTEREST-RATE,
                                      WS-TAX-RATE,
+                                     WS-COMPOUND-FREQ,
                                      WS-CALC-RESULT,
-                                     WS-DATE-CONV-RESULT
-                                     
+                                     WS-DATE-CONV-RESULT,
+                                     WS-GREGORIAN-RESULT
+
                MOVE WS-CALC-RESULT TO OUT-CALC-AMOUNT
                MOVE WS-DATE-CONV-RESULT TO OUT-JULIAN-DATE
-               
+               MOVE WS-GREGORIAN-RESULT TO OUT-GREGORIAN-DATE
+
                MOVE 'Customer found' TO OUT-MESSAGE
            ELSE
-               MOVE 'Customer not found' TO OUT-MESSAGE
+               IF CUST-ERROR
+                   MOVE 'Database error' TO OUT-MESSAGE
+               ELSE
+                   MOVE 'Customer not found' TO OUT-MESSAGE
+               END-IF
+           END-IF.
+
+       3400-BUILD-SEARCH-RESPONSE.
+           MOVE CUST-SEARCH-COUNT TO OUT-SEARCH-COUNT.
+           MOVE SPACES TO OUT-SEARCH-LIST.
+           IF CUST-SEARCH-COUNT > 0
+               PERFORM 3410-FORMAT-SEARCH-ENTRY
+                   VARYING WS-SRCH-SUB FROM 1 BY 1
+                   UNTIL WS-SRCH-SUB > CUST-SEARCH-COUNT
+                   OR WS-SRCH-SUB > WS-MAP-LIST-MAX
+               MOVE 'Search complete' TO OUT-MESSAGE
+           ELSE
+               MOVE 'No matches found' TO OUT-MESSAGE
+           END-IF.
+
+       3410-FORMAT-SEARCH-ENTRY.
+           COMPUTE WS-SRCH-OFFSET = ((WS-SRCH-SUB - 1) * 6) + 1.
+           MOVE CUST-SRCH-ID(WS-SRCH-SUB)
+               TO OUT-SEARCH-LIST(WS-SRCH-OFFSET:6).
+
+       3500-BUILD-BULK-RESPONSE.
+           MOVE CUST-BULK-RSP-COUNT TO OUT-BULK-COUNT.
+           MOVE SPACES TO OUT-BULK-LIST.
+           IF CUST-BULK-RSP-COUNT > 0
+               PERFORM 3510-FORMAT-BULK-ENTRY
+                   VARYING WS-BULK-SUB2 FROM 1 BY 1
+                   UNTIL WS-BULK-SUB2 > CUST-BULK-RSP-COUNT
+                   OR WS-BULK-SUB2 > WS-MAP-LIST-MAX
+               MOVE 'Bulk inquiry complete' TO OUT-MESSAGE
+           ELSE
+               MOVE 'No customers found' TO OUT-MESSAGE
            END-IF.
-           
+
+       3510-FORMAT-BULK-ENTRY.
+           COMPUTE WS-BULK-OFFSET2 = ((WS-BULK-SUB2 - 1) * 6) + 1.
+           MOVE CUST-BULK-ID(WS-BULK-SUB2)
+               TO OUT-BULK-LIST(WS-BULK-OFFSET2:6).
+
+      *----------------------------------------------------------
+      * A BULK INQUIRY CAN RETURN UP TO 10 CUSTOMERS ON ONE LINK,
+      * SO IT GETS ONE AUDIT RECORD PER CUSTOMER ACTUALLY RETURNED
+      * RATHER THAN A SINGLE RECORD FOR THE FIRST ID REQUESTED. IF
+      * NONE WERE FOUND, THE REQUEST ITSELF IS STILL LOGGED AGAINST
+      * THE FIRST ID REQUESTED.
+       4000-WRITE-AUDIT-RECORD.
+           IF CUST-ACT-BULK
+               IF CUST-BULK-RSP-COUNT > 0
+                   PERFORM 4010-WRITE-BULK-AUDIT-ENTRY
+                       VARYING WS-AUDIT-SUB FROM 1 BY 1
+                       UNTIL WS-AUDIT-SUB > CUST-BULK-RSP-COUNT
+               ELSE
+                   MOVE CUST-BULK-REQ-ID(1) TO AUD-CUSTOMER-ID
+                   PERFORM 4030-BUILD-AND-WRITE-AUDIT
+               END-IF
+           ELSE
+               PERFORM 4020-WRITE-ONE-AUDIT-RECORD
+           END-IF.
+
+       4010-WRITE-BULK-AUDIT-ENTRY.
+           MOVE CUST-BULK-ID(WS-AUDIT-SUB) TO AUD-CUSTOMER-ID.
+           PERFORM 4030-BUILD-AND-WRITE-AUDIT.
+
+       4020-WRITE-ONE-AUDIT-RECORD.
+           EVALUATE TRUE
+               WHEN CUST-ACT-SEARCH
+                   MOVE SPACES TO AUD-CUSTOMER-ID
+               WHEN OTHER
+                   MOVE CUST-ID TO AUD-CUSTOMER-ID
+           END-EVALUATE.
+           PERFORM 4030-BUILD-AND-WRITE-AUDIT.
+
+       4030-BUILD-AND-WRITE-AUDIT.
+           MOVE EIBTRMID TO AUD-TERM-ID.
+           MOVE EIBOPID TO AUD-OPERATOR-ID.
+           MOVE CA-ACTION-FLAG TO AUD-ACTION-FLAG.
+           MOVE SPACES TO AUD-SUPV-USER.
+           MOVE SPACES TO AUD-LIMIT-STATUS.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+               YYYYMMDD(WS-DATE-STAMP)
+               TIME(WS-TIME-STAMP)
+           END-EXEC.
+
+           MOVE SPACES TO AUD-TIMESTAMP.
+           STRING WS-DATE-STAMP DELIMITED SIZE
+                  WS-TIME-STAMP DELIMITED SIZE
+                  INTO AUD-TIMESTAMP.
+
+           EXEC CICS WRITE
+               JOURNALNAME('AUDT')
+               FROM(CUST-AUDIT-RECORD)
+               LENGTH(LENGTH OF CUST-AUDIT-RECORD)
+           END-EXEC.
+
        8000-ERROR-ROUTINE.
            MOVE 'Transaction error occurred' TO OUT-MESSAGE.
            EXEC CICS SEND MAP('CUSTMAP') MAPSET('CUSTSET') ERASE END-EXEC.
            EXEC CICS RETURN END-EXEC.
-           
+
+       8500-SEND-AND-RETURN.
+           EXEC CICS
+               SEND MAP('CUSTMAP')
+               MAPSET('CUSTSET')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS
+               RETURN TRANSID('CUST')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(8)
+           END-EXEC.
+
        9000-CLEAR-EXIT.
            MOVE LOW-VALUES TO CUSTMAPO.
            MOVE 'Enter customer ID' TO OUT-MESSAGE.
            EXEC CICS SEND MAP('CUSTMAP') MAPSET('CUSTSET') ERASE END-EXEC.
            EXEC CICS RETURN END-EXEC.
-           
+
        9000-EXIT.
-           EXEC CICS XCTL PROGRAM('CUSTMENU') END-EXEC.
\ No newline at end of file
+           EXEC CICS XCTL PROGRAM('CUSTMENU') END-EXEC.
+
+       9500-HELP-OVERLAY.
+           MOVE LOW-VALUES TO CUSTMAPO.
+           MOVE WS-HELP-TEXT TO OUT-MESSAGE.
+           EXEC CICS SEND MAP('CUSTMAP') MAPSET('CUSTSET') ERASE END-EXEC.
+           EXEC CICS RETURN TRANSID('CUST')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(8)
+           END-EXEC.
+
+       9700-CREDIT-LIMIT-EXIT.
+           MOVE LOW-VALUES TO CRLMAPO.
+           MOVE 'Enter customer ID and new limit' TO OUT-CRL-MESSAGE.
+           EXEC CICS SEND MAP('CRLMAP') MAPSET('CRLSET') ERASE END-EXEC.
+           EXEC CICS XCTL PROGRAM('CUSTCRL')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(8)
+           END-EXEC.
