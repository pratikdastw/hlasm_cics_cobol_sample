@@ -0,0 +1,237 @@
+000100*****************************************************************
+000110* CUSTREC - MONTH-END BALANCE RECONCILIATION
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    CUSTREC.
+000150 AUTHOR.        CUSTOMER APPLICATIONS GROUP.
+000160 INSTALLATION.  DATA CENTER.
+000170 DATE-WRITTEN.  AUGUST 2026.
+000180 DATE-COMPILED.
+000190*-----------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210*   AUG 2026  CAG  ORIGINAL PROGRAM. FOR EACH ACCOUNT TYPE
+000220*                  ON THE GL CONTROL FEED, SUMS CUSTOMER
+000230*                  BALANCES ON DB2 AND REPORTS ANY BREAK
+000240*                  AGAINST THE GENERAL LEDGER CONTROL TOTAL.
+000250*-----------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   IBM-370.
+000290 OBJECT-COMPUTER.   IBM-370.
+
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT GL-FILE ASSIGN TO GLCTL
+000330         ORGANIZATION IS SEQUENTIAL.
+000340     SELECT RPT-FILE ASSIGN TO RPTOUT
+000350         ORGANIZATION IS SEQUENTIAL.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  GL-FILE
+000390     RECORDING MODE IS F
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  GL-RECORD.
+000420     05  GL-ACCOUNT-TYPE      PIC X(01).
+000430     05  GL-CONTROL-TOTAL     PIC S9(11)V99.
+000440     05  FILLER               PIC X(66).
+
+000450 FD  RPT-FILE
+000460     RECORDING MODE IS F
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  RPT-RECORD               PIC X(133).
+
+000490 WORKING-STORAGE SECTION.
+000500* DB2 communication area
+000510 EXEC SQL
+000520     INCLUDE SQLCA
+000530 END-EXEC.
+
+000540* Host variables for the balance-summary query
+000550 01  DB-ACCOUNT-TYPE          PIC X(01).
+000560 01  DB-BALANCE-TOTAL         PIC S9(11)V99 COMP-3.
+
+000570 77  WS-GL-EOF-SWITCH         PIC X(01)      VALUE 'N'.
+000580     88  WS-GL-EOF-REACHED      VALUE 'Y'.
+000590 77  WS-PAGE-NO               PIC 9(03) COMP VALUE 0.
+000600 77  WS-LINE-CNT              PIC 9(02) COMP VALUE 99.
+000610 77  WS-LINES-PER-PAGE        PIC 9(02) COMP VALUE 55.
+000620 77  WS-BREAK-AMOUNT          PIC S9(11)V99 COMP-3.
+000630 77  WS-BREAK-COUNT           PIC S9(05) COMP-3 VALUE 0.
+000640 77  WS-TOLERANCE             PIC S9(09)V99 COMP-3 VALUE 0.01.
+
+000650 01  WS-CURRENT-DATE          PIC 9(08).
+000660 01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+000670     05  WS-CURR-YYYY         PIC 9(04).
+000680     05  WS-CURR-MM           PIC 9(02).
+000690     05  WS-CURR-DD           PIC 9(02).
+
+000700 01  RPT-HEADING-1.
+000710     05  FILLER               PIC X(01)  VALUE SPACE.
+000720     05  FILLER               PIC X(40)  VALUE
+000730         'MONTH-END BALANCE RECONCILIATION REPORT'.
+000740     05  FILLER               PIC X(10)  VALUE SPACES.
+000750     05  FILLER               PIC X(05)  VALUE 'PAGE '.
+000760     05  RH1-PAGE-NO          PIC ZZ9.
+000770     05  FILLER               PIC X(63)  VALUE SPACES.
+
+000780 01  RPT-HEADING-2.
+000790     05  FILLER               PIC X(01)  VALUE SPACE.
+000800     05  FILLER               PIC X(11)  VALUE 'RUN DATE: '.
+000810     05  RH2-RUN-MM           PIC 99.
+000820     05  FILLER               PIC X(01)  VALUE '/'.
+000830     05  RH2-RUN-DD           PIC 99.
+000840     05  FILLER               PIC X(01)  VALUE '/'.
+000850     05  RH2-RUN-YYYY         PIC 9999.
+000860     05  FILLER               PIC X(105) VALUE SPACES.
+
+000870 01  RPT-HEADING-3.
+000880     05  FILLER               PIC X(01)  VALUE SPACE.
+000890     05  FILLER               PIC X(04)  VALUE 'TYPE'.
+000900     05  FILLER               PIC X(04)  VALUE SPACES.
+000910     05  FILLER               PIC X(19)
+000920         VALUE 'DB2 CUSTOMER TOTAL'.
+000930     05  FILLER               PIC X(04)  VALUE SPACES.
+000940     05  FILLER               PIC X(18)  VALUE 'GL CONTROL TOTAL'.
+000950     05  FILLER               PIC X(04)  VALUE SPACES.
+000960     05  FILLER               PIC X(14)  VALUE 'DIFFERENCE'.
+000970     05  FILLER               PIC X(10)  VALUE 'STATUS'.
+000980     05  FILLER               PIC X(57)  VALUE SPACES.
+
+000990 01  RPT-DETAIL-LINE.
+001000     05  FILLER               PIC X(01)  VALUE SPACE.
+001010     05  RD-ACCOUNT-TYPE      PIC X(01).
+001020     05  FILLER               PIC X(07)  VALUE SPACES.
+001030     05  RD-DB2-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001040     05  FILLER               PIC X(03)  VALUE SPACES.
+001050     05  RD-GL-TOTAL          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001060     05  FILLER               PIC X(03)  VALUE SPACES.
+001070     05  RD-DIFFERENCE        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001080     05  FILLER               PIC X(02)  VALUE SPACES.
+001090     05  RD-STATUS            PIC X(10).
+001100     05  FILLER               PIC X(38)  VALUE SPACES.
+
+001110 01  RPT-TOTAL-LINE.
+001120     05  FILLER               PIC X(01)  VALUE SPACE.
+001130     05  FILLER               PIC X(31)  VALUE
+001140         'ACCOUNT TYPES OUT OF BALANCE: '.
+001150     05  RT-BREAK-COUNT       PIC ZZZZ9.
+001160     05  FILLER               PIC X(89)  VALUE SPACES.
+
+001170 PROCEDURE DIVISION.
+001180 0000-MAINLINE.
+001190     PERFORM 1000-INITIALIZE
+001200         THRU 1000-EXIT.
+001210     PERFORM 2000-PROCESS-ONE-GL-RECORD
+001220         THRU 2000-EXIT
+001230         UNTIL WS-GL-EOF-REACHED.
+001240     PERFORM 3000-TERMINATE
+001250         THRU 3000-EXIT.
+001260     GOBACK.
+
+001270 1000-INITIALIZE.
+001280     OPEN INPUT GL-FILE.
+001290     OPEN OUTPUT RPT-FILE.
+001300     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+001310     MOVE WS-CURR-MM   TO RH2-RUN-MM.
+001320     MOVE WS-CURR-DD   TO RH2-RUN-DD.
+001330     MOVE WS-CURR-YYYY TO RH2-RUN-YYYY.
+001340     PERFORM 2100-READ-GL-RECORD.
+001350 1000-EXIT.
+001360     EXIT.
+
+001370 2000-PROCESS-ONE-GL-RECORD.
+001380     IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+001390         PERFORM 2200-WRITE-HEADINGS
+001400             THRU 2200-EXIT
+001410     END-IF.
+
+001420     PERFORM 2300-SUM-DB2-BALANCE
+001430         THRU 2300-EXIT.
+
+001440     COMPUTE WS-BREAK-AMOUNT =
+001450         DB-BALANCE-TOTAL - GL-CONTROL-TOTAL.
+
+001460     MOVE GL-ACCOUNT-TYPE  TO RD-ACCOUNT-TYPE.
+001470     MOVE DB-BALANCE-TOTAL TO RD-DB2-TOTAL.
+001480     MOVE GL-CONTROL-TOTAL TO RD-GL-TOTAL.
+001490     MOVE WS-BREAK-AMOUNT  TO RD-DIFFERENCE.
+
+001500     IF WS-BREAK-AMOUNT > WS-TOLERANCE
+001510        OR WS-BREAK-AMOUNT < -WS-TOLERANCE
+001520         MOVE 'OUT OF BAL' TO RD-STATUS
+001530         ADD 1 TO WS-BREAK-COUNT
+001540     ELSE
+001550         MOVE 'IN BALANCE' TO RD-STATUS
+001560     END-IF.
+
+001570     WRITE RPT-RECORD FROM RPT-DETAIL-LINE
+001580         AFTER ADVANCING 1 LINE.
+001590     ADD 1 TO WS-LINE-CNT.
+
+001600     PERFORM 2100-READ-GL-RECORD.
+001610 2000-EXIT.
+001620     EXIT.
+
+001630 2100-READ-GL-RECORD.
+001640     READ GL-FILE
+001650         AT END
+001660             SET WS-GL-EOF-REACHED TO TRUE
+001670     END-READ.
+001680 2100-EXIT.
+001690     EXIT.
+
+001700 2300-SUM-DB2-BALANCE.
+001710     MOVE GL-ACCOUNT-TYPE TO DB-ACCOUNT-TYPE.
+001720     MOVE ZERO TO DB-BALANCE-TOTAL.
+
+001730     EXEC SQL
+001740         SELECT SUM(CUST_BALANCE)
+001750           INTO :DB-BALANCE-TOTAL
+001760           FROM CUSTOMER
+001770          WHERE ACCOUNT_TYPE = :DB-ACCOUNT-TYPE
+001780     END-EXEC.
+
+001790     EVALUATE SQLCODE
+001800         WHEN ZERO
+001810             CONTINUE
+001820         WHEN 100
+001830             MOVE ZERO TO DB-BALANCE-TOTAL
+001840         WHEN OTHER
+001850             DISPLAY 'CUSTREC - SUM QUERY FAILED, SQLCODE = '
+001860                 SQLCODE
+001870             MOVE 902 TO RETURN-CODE
+001880     END-EVALUATE.
+001890 2300-EXIT.
+001900     EXIT.
+
+001910 2200-WRITE-HEADINGS.
+001920     ADD 1 TO WS-PAGE-NO.
+001930     MOVE WS-PAGE-NO TO RH1-PAGE-NO.
+001940     IF WS-PAGE-NO > 1
+001950         WRITE RPT-RECORD FROM RPT-HEADING-1
+001960             AFTER ADVANCING PAGE
+001970     ELSE
+001980         WRITE RPT-RECORD FROM RPT-HEADING-1
+001990             AFTER ADVANCING 1 LINE
+002000     END-IF.
+002010     WRITE RPT-RECORD FROM RPT-HEADING-2
+002020         AFTER ADVANCING 1 LINE.
+002030     MOVE SPACES TO RPT-RECORD.
+002040     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+002050     WRITE RPT-RECORD FROM RPT-HEADING-3
+002060         AFTER ADVANCING 1 LINE.
+002070     MOVE 4 TO WS-LINE-CNT.
+002080 2200-EXIT.
+002090     EXIT.
+
+002100 3000-TERMINATE.
+002110     MOVE WS-BREAK-COUNT TO RT-BREAK-COUNT.
+002120     MOVE SPACES TO RPT-RECORD.
+002130     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+002140     WRITE RPT-RECORD FROM RPT-TOTAL-LINE
+002150         AFTER ADVANCING 1 LINE.
+002160     CLOSE GL-FILE.
+002170     CLOSE RPT-FILE.
+002180 3000-EXIT.
+002190     EXIT.
