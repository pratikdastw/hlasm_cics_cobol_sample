@@ -0,0 +1,23 @@
+//CUSTRECJ JOB (ACCTNO),'GL RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*----------------------------------------------------------------
+//* MONTH-END RECONCILIATION OF CUSTOMER BALANCES VS GL CONTROL
+//* TOTALS. GLCTL CARRIES ONE CONTROL-TOTAL RECORD PER ACCOUNT
+//* TYPE, SUPPLIED BY THE GENERAL LEDGER FEED.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DSN=PROD.CUSTAPP.LOADLIB,DISP=SHR
+//         DD  DSN=DSN.DB2V12.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CUSTREC) PLAN(CUSTPLN) LIB('PROD.CUSTAPP.LOADLIB')
+  END
+/*
+//GLCTL    DD  DSN=PROD.GLFEED.CONTROL.TOTALS,DISP=SHR
+//RPTOUT   DD  SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
